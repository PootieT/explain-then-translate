@@ -0,0 +1,28 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PRINT-INT-ARRAY.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 i PIC S9(9) COMP.
+    01 ws-print-line.
+        02 ws-print-idx PIC ZZZ9.
+        02 FILLER PIC X(3) VALUE ' : '.
+        02 ws-print-value PIC -(8)9.
+
+LINKAGE SECTION.
+    01 pia-table.
+        02 pia-value PIC S9(9) COMP OCCURS 100.
+    01 pia-n PIC S9(9) COMP.
+
+*> Prints every live occurrence of the PIC S9(9) COMP OCCURS 100 table
+*> the null-cast integer array fixture passes around, one index/value
+*> pair per line, for an ops listing of exactly what went into (or
+*> came back from) the kernel instead of just a pass/fail DISPLAY.
+PROCEDURE DIVISION USING pia-table, pia-n.
+begin.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > pia-n
+        MOVE i TO ws-print-idx
+        MOVE pia-value(i) TO ws-print-value
+        DISPLAY ws-print-line
+    END-PERFORM.
+end program PRINT-INT-ARRAY.
