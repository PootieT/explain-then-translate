@@ -0,0 +1,25 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. F_FILLED_MONEY.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 ws-edited PIC $$$,$$$,$$9.99.
+LINKAGE SECTION.
+01 A PIC S9(7)V99 COMP-3.
+01 B PIC S9(7)V99 COMP-3.
+01 locale-in PIC X(2).
+    88 locale-us VALUE 'US'.
+    88 locale-eu VALUE 'EU'.
+01 edited-out PIC X(14).
+PROCEDURE DIVISION USING A, B, OPTIONAL locale-in, OPTIONAL edited-out.
+begin.
+    MOVE A TO B.
+    IF NOT edited-out OMITTED
+        MOVE B TO ws-edited
+        MOVE ws-edited TO edited-out
+        IF NOT locale-in OMITTED AND locale-eu
+            INSPECT edited-out REPLACING ALL ',' BY '*'
+            INSPECT edited-out REPLACING ALL '.' BY ','
+            INSPECT edited-out REPLACING ALL '*' BY '.'
+        END-IF
+    END-IF.
+end program F_FILLED_MONEY.
