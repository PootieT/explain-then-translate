@@ -2,10 +2,38 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. f_filled.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
+    01 ws-kernel-id PIC X(8) VALUE 'FLOATPSV'.
 LINKAGE SECTION.
 01 A USAGE COMP-1.
 01 B USAGE COMP-1.
-PROCEDURE DIVISION USING A, B.
+01 kernel-id-out PIC X(8).
+01 rounding-mode-in PIC X(4).
+    88 rounding-mode-nearest VALUE 'NEAR'.
+    88 rounding-mode-even VALUE 'EVEN'.
+    88 rounding-mode-trunc VALUE 'TRNC'.
+    88 rounding-mode-zero VALUE 'ZERO'.
+01 b-rounded-out USAGE COMP-1.
+PROCEDURE DIVISION USING A, B, OPTIONAL kernel-id-out,
+        OPTIONAL rounding-mode-in, OPTIONAL b-rounded-out.
 begin.
     MOVE A TO B.
+    IF NOT kernel-id-out OMITTED
+        MOVE ws-kernel-id TO kernel-id-out
+    END-IF.
+    IF NOT b-rounded-out OMITTED
+        EVALUATE TRUE
+            WHEN rounding-mode-in OMITTED
+                COMPUTE b-rounded-out ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO = A
+            WHEN rounding-mode-nearest
+                COMPUTE b-rounded-out ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO = A
+            WHEN rounding-mode-even
+                COMPUTE b-rounded-out ROUNDED MODE IS NEAREST-EVEN = A
+            WHEN rounding-mode-trunc
+                COMPUTE b-rounded-out ROUNDED MODE IS TRUNCATION = A
+            WHEN rounding-mode-zero
+                COMPUTE b-rounded-out ROUNDED MODE IS NEAREST-TOWARD-ZERO = A
+            WHEN OTHER
+                COMPUTE b-rounded-out ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO = A
+        END-EVALUATE
+    END-IF.
 end program f_filled.
