@@ -0,0 +1,62 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. KERNEL-EXPLAIN.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT XREF-CONTROL-FILE ASSIGN TO "XREFCTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-xref-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD XREF-CONTROL-FILE.
+    COPY "xrefrec.cpy" REPLACING ==:XREF-RECORD:== BY ==XREF-CONTROL-RECORD==
+                                  ==:XREF-TEST-PROGRAM:== BY ==XC-TEST-PROGRAM==
+                                  ==:XREF-KERNEL-SOURCE:== BY ==XC-KERNEL-SOURCE==
+                                  ==:XREF-KERNEL-SIGNATURE:== BY ==XC-KERNEL-SIGNATURE==
+                                  ==:XREF-EXPLAIN:== BY ==XC-EXPLAIN==.
+
+WORKING-STORAGE SECTION.
+    01 ws-xref-status PIC XX.
+        88 ws-xref-eof VALUE '10'.
+    01 ws-lookup-program PIC X(30).
+    01 ws-found PIC X.
+        88 ws-found-yes VALUE 'Y'.
+        88 ws-found-no VALUE 'N'.
+
+*> Because every "f_filled" variant shares the identical PROGRAM-ID,
+*> the only way to tell one kernel call from another today is opening
+*> whichever source member happens to be at hand and reading its
+*> LINKAGE SECTION. This gives operations a plain lookup instead: key
+*> in the calling test program's name (from SYSIN) and get back the
+*> kernel source module it actually binds to, that module's LINKAGE
+*> shape, and a one-line plain-English description of what the call
+*> does - the same catalog XREF-REPORT formats in bulk, looked up one
+*> program at a time for someone at a terminal.
+PROCEDURE DIVISION.
+Begin.
+    ACCEPT ws-lookup-program FROM SYSIN.
+    SET ws-found-no TO TRUE.
+    OPEN INPUT XREF-CONTROL-FILE.
+    PERFORM read-xref-control.
+    PERFORM UNTIL ws-xref-eof OR ws-found-yes
+        IF XC-TEST-PROGRAM = ws-lookup-program
+            SET ws-found-yes TO TRUE
+        ELSE
+            PERFORM read-xref-control
+        END-IF
+    END-PERFORM.
+    CLOSE XREF-CONTROL-FILE.
+    IF ws-found-yes
+        DISPLAY 'PROGRAM     : ' XC-TEST-PROGRAM
+        DISPLAY 'KERNEL      : ' XC-KERNEL-SOURCE
+        DISPLAY 'LINKAGE     : ' XC-KERNEL-SIGNATURE
+        DISPLAY 'WHAT IT DOES: ' XC-EXPLAIN
+    ELSE
+        DISPLAY 'NO KERNEL CROSS-REFERENCE ENTRY FOR ' ws-lookup-program
+    END-IF.
+    STOP RUN.
+
+read-xref-control.
+    READ XREF-CONTROL-FILE.
