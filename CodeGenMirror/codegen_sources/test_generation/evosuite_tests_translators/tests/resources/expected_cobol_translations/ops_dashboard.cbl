@@ -0,0 +1,190 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. OPS-DASHBOARD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VARIANT-CONTROL-FILE ASSIGN TO "VARIANTCTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-variant-status.
+    SELECT CURRENT-RESULTS ASSIGN TO "CURRENTRES"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-current-status.
+    SELECT BASELINE-RESULTS ASSIGN TO "BASELINE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-baseline-status.
+    SELECT DASHBOARD-REPORT-FILE ASSIGN TO "DASHRPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD VARIANT-CONTROL-FILE.
+    COPY "variantrec.cpy" REPLACING ==:VARIANT-RECORD:== BY ==VARIANT-CONTROL-RECORD==
+                                      ==:VARIANT-PROGRAM:== BY ==VC-PROGRAM==
+                                      ==:VARIANT-LABEL:== BY ==VC-LABEL==.
+FD CURRENT-RESULTS.
+    COPY "resultrec.cpy".
+FD BASELINE-RESULTS.
+    01 BASELINE-RECORD.
+        02 BASE-PROGRAM PIC X(30).
+        02 BASE-PARAGRAPH PIC X(12).
+        02 BASE-OUTCOME PIC X(4).
+FD DASHBOARD-REPORT-FILE.
+    01 DASHBOARD-REPORT-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+    01 ws-variant-status PIC XX.
+        88 ws-variant-eof VALUE '10'.
+    01 ws-current-status PIC XX.
+        88 ws-current-eof VALUE '10'.
+    01 ws-baseline-status PIC XX.
+        88 ws-baseline-eof VALUE '10'.
+    01 i PIC S9(9) COMP.
+    01 ws-found-idx PIC S9(9) COMP.
+
+    01 ws-variant-table.
+        02 ws-variant-entry OCCURS 20.
+            03 ws-vt-program PIC X(30).
+            03 ws-vt-label PIC X(8).
+    01 ws-variant-count PIC 9(4) COMP VALUE 0.
+
+    01 ws-baseline-table.
+        02 ws-baseline-entry OCCURS 50.
+            03 ws-bl-program PIC X(30).
+            03 ws-bl-paragraph PIC X(12).
+            03 ws-bl-outcome PIC X(4).
+    01 ws-baseline-count PIC 9(4) COMP VALUE 0.
+
+    01 ws-program-table.
+        02 ws-prog-entry OCCURS 20.
+            03 ws-prog-name PIC X(30).
+            03 ws-prog-label PIC X(8).
+            03 ws-prog-pass PIC 9(5) COMP VALUE 0.
+            03 ws-prog-fail PIC 9(5) COMP VALUE 0.
+    01 ws-program-count PIC 9(4) COMP VALUE 0.
+
+    01 ws-new-failure-count PIC 9(5) COMP VALUE 0.
+    01 ws-dashboard-detail PIC X(80).
+    01 ws-pass-edited PIC ZZZZ9.
+    01 ws-fail-edited PIC ZZZZ9.
+
+*> Rolls every one of last night's CLASS_xxx-TEST outcomes (written to
+*> CURRENTRES by each test program's own PERFORM chain via
+*> RESULT-WRITER) up into one report instead of leaving an engineer
+*> to open nine separate job logs every morning. VARIANTCTL says which kernel
+*> family (float/integer-array/double/long/boolean/string/national)
+*> each PROGRAM-ID actually belongs to; BASELINE is the prior run's
+*> captured results (golden_master.cbl's own output format) used here
+*> only to notice when a program/paragraph that used to pass just
+*> started failing, which is the signal worth waking someone up for.
+PROCEDURE DIVISION.
+Begin.
+    PERFORM load-variant-table.
+    PERFORM load-baseline-table.
+    OPEN INPUT CURRENT-RESULTS.
+    OPEN OUTPUT DASHBOARD-REPORT-FILE.
+    PERFORM read-current-result.
+    PERFORM UNTIL ws-current-eof
+        PERFORM roll-up-result
+        PERFORM read-current-result
+    END-PERFORM.
+    CLOSE CURRENT-RESULTS.
+    PERFORM write-dashboard-report.
+    CLOSE DASHBOARD-REPORT-FILE.
+    DISPLAY 'OPS DASHBOARD: ' ws-program-count ' PROGRAMS, '
+        ws-new-failure-count ' NEW FAILURES SINCE PRIOR RUN'.
+    STOP RUN.
+
+load-variant-table.
+    OPEN INPUT VARIANT-CONTROL-FILE.
+    PERFORM read-variant-control.
+    PERFORM UNTIL ws-variant-eof
+        IF ws-variant-count < 20
+            ADD 1 TO ws-variant-count
+            MOVE VC-PROGRAM TO ws-vt-program(ws-variant-count)
+            MOVE VC-LABEL TO ws-vt-label(ws-variant-count)
+        END-IF
+        PERFORM read-variant-control
+    END-PERFORM.
+    CLOSE VARIANT-CONTROL-FILE.
+
+read-variant-control.
+    READ VARIANT-CONTROL-FILE.
+
+load-baseline-table.
+    OPEN INPUT BASELINE-RESULTS.
+    PERFORM read-baseline-result.
+    PERFORM UNTIL ws-baseline-eof
+        IF ws-baseline-count < 50
+            ADD 1 TO ws-baseline-count
+            MOVE BASE-PROGRAM TO ws-bl-program(ws-baseline-count)
+            MOVE BASE-PARAGRAPH TO ws-bl-paragraph(ws-baseline-count)
+            MOVE BASE-OUTCOME TO ws-bl-outcome(ws-baseline-count)
+        END-IF
+        PERFORM read-baseline-result
+    END-PERFORM.
+    CLOSE BASELINE-RESULTS.
+
+read-baseline-result.
+    READ BASELINE-RESULTS.
+
+read-current-result.
+    READ CURRENT-RESULTS.
+
+roll-up-result.
+    PERFORM find-or-add-program.
+    IF RES-OUTCOME = 'FAIL'
+        ADD 1 TO ws-prog-fail(ws-found-idx)
+        PERFORM check-new-failure
+    ELSE
+        ADD 1 TO ws-prog-pass(ws-found-idx)
+    END-IF.
+
+find-or-add-program.
+    MOVE 0 TO ws-found-idx.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > ws-program-count
+        IF ws-prog-name(i) = RES-PROGRAM
+            MOVE i TO ws-found-idx
+        END-IF
+    END-PERFORM.
+    IF ws-found-idx = 0 AND ws-program-count < 20
+        ADD 1 TO ws-program-count
+        MOVE ws-program-count TO ws-found-idx
+        MOVE RES-PROGRAM TO ws-prog-name(ws-found-idx)
+        MOVE 'UNKNOWN ' TO ws-prog-label(ws-found-idx)
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > ws-variant-count
+            IF ws-vt-program(i) = RES-PROGRAM
+                MOVE ws-vt-label(i) TO ws-prog-label(ws-found-idx)
+            END-IF
+        END-PERFORM
+    END-IF.
+
+check-new-failure.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > ws-baseline-count
+        IF ws-bl-program(i) = RES-PROGRAM
+            AND ws-bl-paragraph(i) = RES-PARAGRAPH
+            AND ws-bl-outcome(i) NOT = 'FAIL'
+            ADD 1 TO ws-new-failure-count
+            DISPLAY 'NEW FAILURE SINCE PRIOR RUN: ' RES-PROGRAM ' '
+                RES-PARAGRAPH
+        END-IF
+    END-PERFORM.
+
+write-dashboard-report.
+    MOVE 'PROGRAM                        VARIANT  PASS  FAIL'
+        TO DASHBOARD-REPORT-LINE.
+    WRITE DASHBOARD-REPORT-LINE.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > ws-program-count
+        MOVE ws-prog-pass(i) TO ws-pass-edited
+        MOVE ws-prog-fail(i) TO ws-fail-edited
+        MOVE SPACES TO ws-dashboard-detail
+        STRING ws-prog-name(i) DELIMITED BY SIZE
+               ws-prog-label(i) DELIMITED BY SIZE
+               ws-pass-edited DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               ws-fail-edited DELIMITED BY SIZE
+            INTO ws-dashboard-detail
+        END-STRING
+        MOVE ws-dashboard-detail TO DASHBOARD-REPORT-LINE
+        WRITE DASHBOARD-REPORT-LINE
+    END-PERFORM.
