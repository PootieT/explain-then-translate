@@ -0,0 +1,124 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LONG-PAIR-DRIVER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LONGPAIRS-FILE ASSIGN TO "LONGPAIRS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-longpairs-status.
+    SELECT LONGRESULTS-FILE ASSIGN TO "LONGRESULTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-longresults-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD LONGPAIRS-FILE.
+    01 LONGPAIRS-RECORD.
+        02 LP-ARG0 PIC X(19).
+        02 LP-ARG1 PIC X(19).
+FD LONGRESULTS-FILE.
+    01 LONGRESULTS-RECORD.
+        02 LR-ARG0 PIC X(19).
+        02 LR-ARG1 PIC X(19).
+        02 LR-RESULT PIC X(19).
+
+WORKING-STORAGE SECTION.
+    01 ws-longpairs-status PIC XX.
+        88 ws-longpairs-ok VALUE '00'.
+        88 ws-longpairs-eof VALUE '10'.
+    01 ws-longresults-status PIC XX.
+    01 ws-arg0 PIC S9(18) COMP.
+    01 ws-arg1 PIC S9(18) COMP.
+    01 ws-result PIC S9(18) COMP.
+    01 ws-long-max PIC 9(18) VALUE 999999999999999999.
+    01 ws-overflow-flag PIC X.
+        88 ws-overflow-yes VALUE 'Y'.
+        88 ws-overflow-no VALUE 'N'.
+    01 ws-time-start PIC 9(8).
+    01 ws-time-end PIC 9(8).
+    01 ws-elapsed-cs PIC S9(9) COMP.
+
+*> Drives the two-long f_filled kernel across every pair in LONGPAIRS
+*> instead of the test program's fixed handful of literal CALLs, so an
+*> arbitrarily large batch of argument pairs can be run through the
+*> same kernel in one job step and have its results captured to
+*> LONGRESULTS for downstream comparison.
+PROCEDURE DIVISION.
+
+*> A bad FILE STATUS on either file (disk full, a LONGPAIRS record the
+*> OS won't hand back, LONGRESULTS running out of space mid-write) used
+*> to just ride along until the next READ/WRITE happened to notice it.
+*> These declaratives catch that the moment the run-time flags it, log
+*> it, and end the job cleanly instead of leaving it to surface as a
+*> confusing downstream symptom several records later.
+DECLARATIVES.
+LONGPAIRS-ERROR SECTION.
+    USE AFTER STANDARD ERROR PROCEDURE ON LONGPAIRS-FILE.
+LONGPAIRS-ERROR-PARA.
+    DISPLAY 'I/O ERROR ON LONGPAIRS, STATUS ' ws-longpairs-status.
+    MOVE 16 TO RETURN-CODE.
+    CLOSE LONGPAIRS-FILE.
+    CLOSE LONGRESULTS-FILE.
+    STOP RUN.
+LONGRESULTS-ERROR SECTION.
+    USE AFTER STANDARD ERROR PROCEDURE ON LONGRESULTS-FILE.
+LONGRESULTS-ERROR-PARA.
+    DISPLAY 'I/O ERROR ON LONGRESULTS, STATUS ' ws-longresults-status.
+    MOVE 16 TO RETURN-CODE.
+    CLOSE LONGPAIRS-FILE.
+    CLOSE LONGRESULTS-FILE.
+    STOP RUN.
+END DECLARATIVES.
+
+MAIN-LOGIC SECTION.
+Begin.
+    OPEN INPUT LONGPAIRS-FILE.
+    OPEN OUTPUT LONGRESULTS-FILE.
+    PERFORM read-next-pair.
+    PERFORM UNTIL ws-longpairs-eof
+        PERFORM process-pair
+        PERFORM read-next-pair
+    END-PERFORM.
+    CLOSE LONGPAIRS-FILE.
+    CLOSE LONGRESULTS-FILE.
+    CALL "ELAPSED-LOG" USING "SUMMARY", "LONG-PAIR-DRIVER", "LONG-PAIR",
+        ws-elapsed-cs END-CALL.
+    STOP RUN.
+
+read-next-pair.
+    READ LONGPAIRS-FILE
+        AT END SET ws-longpairs-eof TO TRUE
+    END-READ.
+
+process-pair.
+    MOVE FUNCTION NUMVAL(LP-ARG0) TO ws-arg0.
+    MOVE FUNCTION NUMVAL(LP-ARG1) TO ws-arg1.
+    MOVE LP-ARG0 TO LR-ARG0.
+    MOVE LP-ARG1 TO LR-ARG1.
+    PERFORM check-overflow.
+    IF ws-overflow-yes
+        MOVE 'OVERFLOW' TO LR-RESULT
+    ELSE
+        MOVE FUNCTION CURRENT-DATE(9:8) TO ws-time-start
+        CALL "f_filled" USING ws-arg0, ws-arg1, ws-result END-CALL
+        CANCEL "f_filled"
+        MOVE FUNCTION CURRENT-DATE(9:8) TO ws-time-end
+        COMPUTE ws-elapsed-cs = ws-time-end - ws-time-start
+        CALL "ELAPSED-LOG" USING "LOG", "LONG-PAIR-DRIVER", "LONG-PAIR",
+            ws-elapsed-cs END-CALL
+        MOVE ws-result TO LR-RESULT
+    END-IF.
+    WRITE LONGRESULTS-RECORD.
+
+*> The kernel's actual PIC S9(18) arithmetic is opaque from here (no
+*> compilable long-pair f_filled source exists in this tree), so this
+*> is a conservative pre-check: if the two arguments'
+*> magnitudes alone could not be summed without exceeding the 18-digit
+*> COMP field's range, the kernel is skipped rather than risking a size
+*> error on whatever arithmetic it actually performs.
+check-overflow.
+    SET ws-overflow-no TO TRUE.
+    IF FUNCTION ABS(ws-arg0) > ws-long-max - FUNCTION ABS(ws-arg1)
+        SET ws-overflow-yes TO TRUE
+    END-IF.
