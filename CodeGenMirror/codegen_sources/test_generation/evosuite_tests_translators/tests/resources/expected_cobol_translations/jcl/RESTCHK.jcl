@@ -0,0 +1,10 @@
+//RESTCHK  JOB (ACCTNO),'REGRESSION RESTART CHECK',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run this ahead of resubmitting REGRSUIT after an overnight     *
+//* failure. It DISPLAYs the step name to hand to REGRSUIT's own   *
+//* JOB-card RESTART= parameter, worked out from the checkpoint     *
+//* RESTART-CTL last recorded via one of REGRSUIT's MARKnn steps,   *
+//* so an operator does not have to open RESTARTCTL by hand or      *
+//* guess how far last night's run actually got.                   *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=RESTART-CHECK
