@@ -0,0 +1,65 @@
+//REGRSUIT JOB (ACCTNO),'REGRESSION SUITE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Runs the full CLASS_xxx-TEST regression library as one managed *
+//* job stream instead of each program being invoked ad hoc. Steps  *
+//* run in a fixed order and each step after the first carries      *
+//* COND=(0,NE), which bypasses it the moment any earlier step in    *
+//* the job has already ended with a non-zero condition code (each   *
+//* test program sets RETURN-CODE from its own fail tally), so one   *
+//* failing test program does not waste the rest of the overnight    *
+//* window running tests whose results nobody will trust anyway.     *
+//*                                                                  *
+//* Each STEPnn is followed by a MARKnn step that records the step   *
+//* just completed via RESTART-CTL, so a run interrupted partway     *
+//* through can be resubmitted with the JOB card's own RESTART=      *
+//* parameter instead of starting over from STEP01. Run jcl/RESTCHK  *
+//* first to find out which STEPnn to restart at.                    *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=CLASS_023fa3df801cfbc2fb6-TEST
+//MARK01   EXEC PGM=RESTART-MARK,COND=(0,NE)
+//SYSIN    DD *
+CLASS_023fa3df801cfbc2fb6-TEST
+/*
+//STEP02   EXEC PGM=CLASS_02354123ff83fb6cc72-TEST,COND=(0,NE)
+//MARK02   EXEC PGM=RESTART-MARK,COND=(0,NE)
+//SYSIN    DD *
+CLASS_02354123ff83fb6cc72-TEST
+/*
+//STEP03   EXEC PGM=CLASS_002b132ad75cae1a61c-TEST,COND=(0,NE)
+//PARMFILE DD DSN=REGR.TEST.PARM.DOUBLES2,DISP=SHR
+//MARK03   EXEC PGM=RESTART-MARK,COND=(0,NE)
+//SYSIN    DD *
+CLASS_002b132ad75cae1a61c-TEST
+/*
+//STEP04   EXEC PGM=CLASS_005ae0a2dee4fd5b484-TEST,COND=(0,NE)
+//PARMFILE DD DSN=REGR.TEST.PARM.DBLARRAY,DISP=SHR
+//MARK04   EXEC PGM=RESTART-MARK,COND=(0,NE)
+//SYSIN    DD *
+CLASS_005ae0a2dee4fd5b484-TEST
+/*
+//STEP05   EXEC PGM=CLASS_196a45f8932c033f06f-TEST,COND=(0,NE)
+//MARK05   EXEC PGM=RESTART-MARK,COND=(0,NE)
+//SYSIN    DD *
+CLASS_196a45f8932c033f06f-TEST
+/*
+//STEP06   EXEC PGM=PERMUTE_TWO_ARRAYS_SUM_EV-TEST,COND=(0,NE)
+//SYSIN    DD DUMMY
+//MARK06   EXEC PGM=RESTART-MARK,COND=(0,NE)
+//SYSIN    DD *
+PERMUTE_TWO_ARRAYS_SUM_EV-TEST
+/*
+//STEP07   EXEC PGM=CLASS_e045b894a398fa5a7c3-TEST,COND=(0,NE)
+//MARK07   EXEC PGM=RESTART-MARK,COND=(0,NE)
+//SYSIN    DD *
+CLASS_e045b894a398fa5a7c3-TEST
+/*
+//STEP08   EXEC PGM=CLASS_0156e303db12f3fac41-TEST,COND=(0,NE)
+//MARK08   EXEC PGM=RESTART-MARK,COND=(0,NE)
+//SYSIN    DD *
+CLASS_0156e303db12f3fac41-TEST
+/*
+//STEP09   EXEC PGM=CLASS_c2a773c670339b0d7be-TEST,COND=(0,NE)
+//MARK09   EXEC PGM=RESTART-MARK,COND=(0,NE)
+//SYSIN    DD *
+CLASS_c2a773c670339b0d7be-TEST
+/*
