@@ -0,0 +1,17 @@
+//REGRSUTP JOB (ACCTNO),'PARALLEL REGRESSION',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Runs the CLASS_xxx-TEST regression programs across several   *
+//* batch initiator classes at once instead of one job stream    *
+//* running every program back to back. Each step below is       *
+//* independent of the others (no shared files, no COND chain),  *
+//* so the scheduler is free to dispatch them to separate         *
+//* initiators and run them concurrently; only the elapsed wall   *
+//* clock of the slowest step gates the overnight window rather   *
+//* than the sum of all of them.                                  *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=PERMUTE_TWO_ARRAYS_SUM_EV-TEST,CLASS=A
+//SYSIN    DD DUMMY
+//STEP02   EXEC PGM=CLASS_005ae0a2dee4fd5b484-TEST,CLASS=B
+//STEP03   EXEC PGM=CLASS_002b132ad75cae1a61c-TEST,CLASS=C
+//STEP04   EXEC PGM=CLASS_e045b894a398fa5a7c3-TEST,CLASS=D
+//STEP05   EXEC PGM=CLASS_023fa3df801cfbc2fb6-TEST,CLASS=E
