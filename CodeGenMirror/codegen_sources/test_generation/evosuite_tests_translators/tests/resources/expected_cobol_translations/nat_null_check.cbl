@@ -0,0 +1,28 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NAT-NULL-CHECK.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY "occlimits.cpy".
+
+LINKAGE SECTION.
+    01 nat-table.
+        02 nat-char PIC N USAGE NATIONAL OCCURS OCC-LIMIT-STD TIMES.
+    01 nat-table-bytes REDEFINES nat-table PIC X(200).
+    01 null-sequence-flag PIC X.
+        88 null-sequence-yes VALUE 'Y'.
+        88 null-sequence-no VALUE 'N'.
+
+*> Confirms a PIC N NATIONAL OCCURS 100 table is genuinely all
+*> low-values (the "null cast" shape the char_array.cbl/strings_null_
+*> casting.cbl fixtures pass around) before it is handed to a kernel
+*> that assumes that, rather than letting a table with stray non-null
+*> bytes silently pass through as if it were one.
+PROCEDURE DIVISION USING nat-table, null-sequence-flag.
+begin.
+    IF nat-table-bytes = LOW-VALUE
+        SET null-sequence-yes TO TRUE
+    ELSE
+        SET null-sequence-no TO TRUE
+    END-IF.
+end program NAT-NULL-CHECK.
