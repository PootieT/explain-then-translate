@@ -0,0 +1,50 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RUN-STAMP.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RUNID-FILE ASSIGN TO "RUNIDCTR"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-runid-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD RUNID-FILE.
+    01 RUNID-RECORD PIC 9(9).
+
+WORKING-STORAGE SECTION.
+    01 ws-runid-status PIC XX.
+        88 ws-runid-notfound VALUE '35'.
+    01 ws-runid PIC 9(9) VALUE 0.
+    01 ws-current-date-time PIC X(21).
+
+LINKAGE SECTION.
+    01 RS-RUN-ID-OUT PIC 9(9).
+    01 RS-STAMP-OUT PIC X(30).
+
+*> Hands every caller a fresh, monotonically increasing run-id (read
+*> from RUNIDCTR, bumped, and written back - starting at 1 the first
+*> time RUNIDCTR doesn't exist yet) together with today's date/time, so
+*> console output across a whole overnight chain can be tied back to
+*> one run without every program rolling its own counter.
+PROCEDURE DIVISION USING RS-RUN-ID-OUT, RS-STAMP-OUT.
+begin.
+    OPEN INPUT RUNID-FILE.
+    IF ws-runid-notfound
+        MOVE 0 TO ws-runid
+    ELSE
+        READ RUNID-FILE INTO ws-runid
+        CLOSE RUNID-FILE
+    END-IF.
+    ADD 1 TO ws-runid.
+    OPEN OUTPUT RUNID-FILE.
+    MOVE ws-runid TO RUNID-RECORD.
+    WRITE RUNID-RECORD.
+    CLOSE RUNID-FILE.
+    MOVE ws-runid TO RS-RUN-ID-OUT.
+    MOVE FUNCTION CURRENT-DATE TO ws-current-date-time.
+    MOVE ws-current-date-time(1:8) TO RS-STAMP-OUT(1:8).
+    MOVE '-' TO RS-STAMP-OUT(9:1).
+    MOVE ws-current-date-time(9:6) TO RS-STAMP-OUT(10:6).
+end program RUN-STAMP.
