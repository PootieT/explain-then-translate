@@ -0,0 +1,66 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOADMOD-CKSUM.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EXPECTED-CKSUM-FILE ASSIGN TO "CKSUMCTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-expected-status.
+    SELECT ACTUAL-CKSUM-FILE ASSIGN TO "CKSUMACT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-actual-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD EXPECTED-CKSUM-FILE.
+    COPY "cksumrec.cpy" REPLACING ==CKSUM-RECORD== BY ==EXPECTED-RECORD==
+                                   ==CKSUM-PROGRAM== BY ==EXP-PROGRAM==
+                                   ==CKSUM-VALUE== BY ==EXP-CKSUM==.
+FD ACTUAL-CKSUM-FILE.
+    COPY "cksumrec.cpy" REPLACING ==CKSUM-RECORD== BY ==ACTUAL-RECORD==
+                                   ==CKSUM-PROGRAM== BY ==ACT-PROGRAM==
+                                   ==CKSUM-VALUE== BY ==ACT-CKSUM==.
+
+WORKING-STORAGE SECTION.
+    01 ws-expected-status PIC XX.
+        88 ws-expected-eof VALUE '10'.
+    01 ws-actual-status PIC XX.
+        88 ws-actual-eof VALUE '10'.
+    01 ws-mismatch-count PIC 9(5) COMP VALUE 0.
+
+*> Every load module in the CLASS_xxx-TEST / F_FILLED family carries a
+*> checksum in CKSUMCTL that was captured the last time its source was
+*> reviewed and approved. A prior job step recomputes today's actual
+*> checksums into CKSUMACT (one record per program, same key order as
+*> CKSUMCTL); this step walks the two files in lockstep and flags any
+*> program whose load module no longer matches what was reviewed, which
+*> catches an unreviewed recompile slipping into the nightly run.
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT EXPECTED-CKSUM-FILE.
+    OPEN INPUT ACTUAL-CKSUM-FILE.
+    PERFORM read-expected.
+    PERFORM read-actual.
+    PERFORM UNTIL ws-expected-eof OR ws-actual-eof
+        IF EXP-PROGRAM NOT = ACT-PROGRAM OR EXP-CKSUM NOT = ACT-CKSUM
+            ADD 1 TO ws-mismatch-count
+            DISPLAY 'CHECKSUM MISMATCH: ' EXP-PROGRAM
+                ' EXPECTED ' EXP-CKSUM ' ACTUAL ' ACT-CKSUM
+        END-IF
+        PERFORM read-expected
+        PERFORM read-actual
+    END-PERFORM.
+    CLOSE EXPECTED-CKSUM-FILE.
+    CLOSE ACTUAL-CKSUM-FILE.
+    DISPLAY 'LOAD MODULE CHECKSUM MISMATCHES: ' ws-mismatch-count.
+    IF ws-mismatch-count > 0
+        MOVE ws-mismatch-count TO RETURN-CODE
+    END-IF.
+    STOP RUN.
+
+read-expected.
+    READ EXPECTED-CKSUM-FILE.
+
+read-actual.
+    READ ACTUAL-CKSUM-FILE.
