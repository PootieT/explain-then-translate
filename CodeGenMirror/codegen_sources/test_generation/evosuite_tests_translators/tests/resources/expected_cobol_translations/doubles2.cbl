@@ -12,6 +12,10 @@ WORKING-STORAGE SECTION.
     01 test0argDouble0 USAGE COMP-2.
     01 test3double0 USAGE COMP-2.
     01 test0argDouble1 USAGE COMP-2.
+    01 ws-parm-value PIC X(30).
+    01 ws-parm-status PIC X.
+        88 ws-parm-ok VALUE 'Y'.
+        88 ws-parm-eof VALUE 'N'.
 
 
 
@@ -24,27 +28,42 @@ Begin.
     STOP RUN.
 
 test0.
-    MOVE 32.0 TO test0argDouble.
+    CALL "PARM-READER" USING ws-parm-value, ws-parm-status END-CALL.
+    IF ws-parm-eof
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    MOVE FUNCTION NUMVAL(ws-parm-value) TO test0argDouble.
     CALL "f_filled" USING test0argDouble, test0double0 END-CALL.
-    IF NOT FUNCTION ABS(0.0 -  double0) <=  1.0E-4 THEN
+    IF NOT FUNCTION ABS(0.0 -  test0double0) <=  1.0E-4 THEN
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     DISPLAY 'success'.
 
 test1.
-    MOVE 20873.386 TO test0argDouble0.
+    CALL "PARM-READER" USING ws-parm-value, ws-parm-status END-CALL.
+    IF ws-parm-eof
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    MOVE FUNCTION NUMVAL(ws-parm-value) TO test0argDouble0.
     CALL "f_filled" USING test0argDouble0, test1double0 END-CALL.
-    IF NOT FUNCTION ABS(-20841.386 -  double0) <=  1.0E-4 THEN
+    IF NOT FUNCTION ABS(-20841.386 -  test1double0) <=  1.0E-4 THEN
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     DISPLAY 'success'.
 
 test3.
-    MOVE 0.0 TO test0argDouble1.
+    CALL "PARM-READER" USING ws-parm-value, ws-parm-status END-CALL.
+    IF ws-parm-eof
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    MOVE FUNCTION NUMVAL(ws-parm-value) TO test0argDouble1.
     CALL "f_filled" USING test0argDouble1, test3double0 END-CALL.
-    IF NOT FUNCTION ABS(32.0 -  double0) <=  1.0E-4 THEN
+    IF NOT FUNCTION ABS(32.0 -  test3double0) <=  1.0E-4 THEN
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
