@@ -5,6 +5,7 @@ ENVIRONMENT DIVISION.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
+    COPY "occlimits.cpy".
     01 loopIdx PIC S9(9).
     01 test0double0 USAGE COMP-2.
     01 test1double0 USAGE COMP-2.
@@ -15,27 +16,60 @@ WORKING-STORAGE SECTION.
     01 test7double2 USAGE COMP-2.
     01 test8double1 USAGE COMP-2.
     01 test9double1 USAGE COMP-2.
-    01 test6doubleArray0_table.
-        02 test6doubleArray0 USAGE COMP-2 OCCURS 100.
-    01 test7doubleArray0_table.
-        02 test7doubleArray0 USAGE COMP-2 OCCURS 100.
-    01 test8doubleArray0_table.
-        02 test8doubleArray0 USAGE COMP-2 OCCURS 100.
-    01 test8doubleArray1_table.
-        02 test8doubleArray1 USAGE COMP-2 OCCURS 100.
-    01 test9doubleArray0_table.
-        02 test9doubleArray0 USAGE COMP-2 OCCURS 100.
-    01 test0test6doubleArray0_table.
-        02 test0test6doubleArray0 USAGE COMP-2 OCCURS 100.
-    01 test1test6doubleArray0_table.
-        02 test1test6doubleArray0 USAGE COMP-2 OCCURS 100.
-    01 test2test6doubleArray0_table.
-        02 test2test6doubleArray0 USAGE COMP-2 OCCURS 100.
-    01 test3test6doubleArray0_table.
-        02 test3test6doubleArray0 USAGE COMP-2 OCCURS 100.
-    01 test4test6doubleArray0_table.
-        02 test4test6doubleArray0 USAGE COMP-2 OCCURS 100.
+    01 ws-dc-expected USAGE COMP-2.
+    01 ws-dc-tolerance USAGE COMP-2.
+    01 ws-dc-match-flag PIC X.
+        88 ws-dc-match VALUE 'Y'.
+        88 ws-dc-no-match VALUE 'N'.
+    01 ws-dcr-report-line PIC X(80).
+    01 ws-dae-n PIC S9(9) COMP.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test6doubleArray0_table==
+                                 ==:DBL-ELEM:== BY ==test6doubleArray0==.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test7doubleArray0_table==
+                                 ==:DBL-ELEM:== BY ==test7doubleArray0==.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test8doubleArray0_table==
+                                 ==:DBL-ELEM:== BY ==test8doubleArray0==.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test8doubleArray1_table==
+                                 ==:DBL-ELEM:== BY ==test8doubleArray1==.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test9doubleArray0_table==
+                                 ==:DBL-ELEM:== BY ==test9doubleArray0==.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test0test6doubleArray0_table==
+                                 ==:DBL-ELEM:== BY ==test0test6doubleArray0==.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test1test6doubleArray0_table==
+                                 ==:DBL-ELEM:== BY ==test1test6doubleArray0==.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test2test6doubleArray0_table==
+                                 ==:DBL-ELEM:== BY ==test2test6doubleArray0==.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test3test6doubleArray0_table==
+                                 ==:DBL-ELEM:== BY ==test3test6doubleArray0==.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test4test6doubleArray0_table==
+                                 ==:DBL-ELEM:== BY ==test4test6doubleArray0==.
     01 double0 USAGE COMP-2.
+    01 ws-parm-value PIC X(30).
+    01 ws-parm-status PIC X.
+        88 ws-parm-ok VALUE 'Y'.
+        88 ws-parm-eof VALUE 'N'.
+    01 ws-exp-value PIC X(30).
+    01 ws-exp-status PIC X.
+        88 ws-exp-found VALUE 'Y'.
+        88 ws-exp-notfound VALUE 'N'.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test10statsArray_table==
+                                 ==:DBL-ELEM:== BY ==test10statsArray==.
+    01 ws-das-n PIC S9(9) COMP.
+    01 ws-das-sum USAGE COMP-2.
+    01 ws-das-mean USAGE COMP-2.
+    01 ws-das-min USAGE COMP-2.
+    01 ws-das-max USAGE COMP-2.
+    01 ws-ae-program PIC X(30) VALUE 'CLASS_005ae0a2dee4fd5b484-TEST'.
+    01 ws-ae-paragraph PIC X(12).
+    01 ws-ae-args PIC X(60).
+    01 ws-ae-edited PIC -(9)9.999999.
+    01 ws-exp-paragraph PIC X(12).
+    01 ws-dae-table-name PIC X(20).
+
+*> Boundary complement to test10: fills OCC-LIMIT-STD (100) elements
+*> so the max comes from the last one, since every other paragraph in
+*> this program only ever populates index 1-4 of a 100-element table.
+    01 test12-idx PIC S9(9) COMP.
 
 
 
@@ -51,10 +85,22 @@ Begin.
     PERFORM test7.
     PERFORM test8.
     PERFORM test9.
+    PERFORM test10.
+    PERFORM test11.
+    PERFORM test12.
     STOP RUN.
 
 test0.
-    MOVE -1.0 TO test0test6doubleArray0(1).
+    CALL "PARM-READER" USING ws-parm-value, ws-parm-status END-CALL.
+    IF ws-parm-eof
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    MOVE FUNCTION NUMVAL(ws-parm-value) TO test0test6doubleArray0(1).
+    MOVE test0test6doubleArray0(1) TO ws-ae-edited.
+    STRING 'TABLE=test0test6doubleArray0 A1=' ws-ae-edited DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test0' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING test0test6doubleArray0_table, test0double0 END-CALL.
     CANCEL "f_filled".
     IF NOT FUNCTION ABS(-0.14285714285714285 -  test0double0) <=  1.0E-4 THEN
@@ -64,6 +110,10 @@ test0.
     DISPLAY 'success'.
 
 test1.
+    MOVE test1test6doubleArray0(1) TO ws-ae-edited.
+    STRING 'TABLE=test1test6doubleArray0 A1=' ws-ae-edited DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test1' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING test1test6doubleArray0_table, test1double0 END-CALL.
     CANCEL "f_filled".
     IF NOT FUNCTION ABS(0.0 -  test1double0) <=  1.0E-4 THEN
@@ -73,6 +123,10 @@ test1.
     DISPLAY 'success'.
 
 test2.
+    MOVE test2test6doubleArray0(1) TO ws-ae-edited.
+    STRING 'TABLE=test2test6doubleArray0 A1=' ws-ae-edited DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test2' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING test2test6doubleArray0_table, test2double0 END-CALL.
     CANCEL "f_filled".
     IF NOT FUNCTION ABS(0.0 -  test2double0) <=  1.0E-4 THEN
@@ -82,7 +136,16 @@ test2.
     DISPLAY 'success'.
 
 test3.
-    MOVE -56615.2289 TO test3test6doubleArray0(1).
+    CALL "PARM-READER" USING ws-parm-value, ws-parm-status END-CALL.
+    IF ws-parm-eof
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    MOVE FUNCTION NUMVAL(ws-parm-value) TO test3test6doubleArray0(1).
+    MOVE test3test6doubleArray0(1) TO ws-ae-edited.
+    STRING 'TABLE=test3test6doubleArray0 A1=' ws-ae-edited DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test3' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING test3test6doubleArray0_table, test3double0 END-CALL.
     CANCEL "f_filled".
     IF NOT FUNCTION ABS(-56615.2289 -  test3double0) <=  1.0E-4 THEN
@@ -92,7 +155,16 @@ test3.
     DISPLAY 'success'.
 
 test4.
-    MOVE 19833.7892 TO test4test6doubleArray0(1).
+    CALL "PARM-READER" USING ws-parm-value, ws-parm-status END-CALL.
+    IF ws-parm-eof
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    MOVE FUNCTION NUMVAL(ws-parm-value) TO test4test6doubleArray0(1).
+    MOVE test4test6doubleArray0(1) TO ws-ae-edited.
+    STRING 'TABLE=test4test6doubleArray0 A1=' ws-ae-edited DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test4' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING test4test6doubleArray0_table, test4double0 END-CALL.
     CANCEL "f_filled".
     IF NOT FUNCTION ABS(19833.7892 -  test4double0) <=  1.0E-4 THEN
@@ -102,6 +174,10 @@ test4.
     DISPLAY 'success'.
 
 test6.
+    MOVE test7doubleArray0(1) TO ws-ae-edited.
+    STRING 'TABLE=test7doubleArray0 A1=' ws-ae-edited DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test6' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING test7doubleArray0_table, test6double0 END-CALL.
     CANCEL "f_filled".
     IF NOT FUNCTION ABS(0.0 -  test6double0) <=  1.0E-4 THEN
@@ -111,25 +187,57 @@ test6.
     DISPLAY 'success'.
 
 test7.
-    MOVE -1.0 TO double0.
+    CALL "PARM-READER" USING ws-parm-value, ws-parm-status END-CALL.
+    IF ws-parm-eof
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    MOVE FUNCTION NUMVAL(ws-parm-value) TO double0.
     MOVE double0 TO test7doubleArray0(1).
-    MOVE 91376.784102651 TO test8double1.
+    CALL "PARM-READER" USING ws-parm-value, ws-parm-status END-CALL.
+    IF ws-parm-eof
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    MOVE FUNCTION NUMVAL(ws-parm-value) TO test8double1.
     MOVE test8double1 TO test7doubleArray0(2).
     MOVE double0 TO test7doubleArray0(3).
     MOVE double0 TO test7doubleArray0(4).
+    MOVE test8doubleArray0(1) TO ws-ae-edited.
+    STRING 'TABLE=test8doubleArray0 A1=' ws-ae-edited DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test7' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING test8doubleArray0_table, test7double2 END-CALL.
     CANCEL "f_filled".
-    IF NOT FUNCTION ABS(91373.784102651 -  test7double2) <=  1.0E-4 THEN
+    MOVE 'test7' TO ws-exp-paragraph.
+    CALL "EXP-LOOKUP" USING "CLASS_005ae0a2dee4fd5b484-TEST", ws-exp-paragraph, ws-exp-value, ws-exp-status END-CALL.
+    MOVE FUNCTION NUMVAL(ws-exp-value) TO ws-dc-expected.
+    MOVE 1.0E-4 TO ws-dc-tolerance.
+    CALL "DOUBLE-COMPARE" USING ws-dc-expected, test7double2, ws-dc-tolerance,
+        ws-dc-match-flag END-CALL.
+    IF NOT ws-dc-match THEN
+        CALL "DOUBLE-COMPARE-REPORT" USING ws-dc-expected, test7double2,
+            ws-dcr-report-line END-CALL
+        DISPLAY ws-dcr-report-line
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     DISPLAY 'success'.
 
 test8.
-    MOVE -1.0 TO double0.
+    CALL "PARM-READER" USING ws-parm-value, ws-parm-status END-CALL.
+    IF ws-parm-eof
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    MOVE FUNCTION NUMVAL(ws-parm-value) TO double0.
     MOVE double0 TO test8doubleArray0(1).
     MOVE double0 TO test8doubleArray1(1).
     MOVE test9doubleArray0(1) TO test8doubleArray1(2).
+    MOVE test8doubleArray1(1) TO ws-ae-edited.
+    STRING 'TABLE=test8doubleArray1 A1=' ws-ae-edited DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test8' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING test8doubleArray1_table, test8double1 END-CALL.
     CANCEL "f_filled".
     IF NOT FUNCTION ABS(-2.0 -  test9double1) <=  1.0E-4 THEN
@@ -139,13 +247,72 @@ test8.
     DISPLAY 'success'.
 
 test9.
-    MOVE 0.0 TO double0.
+    CALL "PARM-READER" USING ws-parm-value, ws-parm-status END-CALL.
+    IF ws-parm-eof
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    MOVE FUNCTION NUMVAL(ws-parm-value) TO double0.
     MOVE double0 TO test9doubleArray0(1).
-    CALL "f_filled" USING doubleArray0_table, test9double1 END-CALL.
+    MOVE test9doubleArray0(1) TO ws-ae-edited.
+    STRING 'TABLE=test9doubleArray0 A1=' ws-ae-edited DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test9' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
+    CALL "f_filled" USING test9doubleArray0_table, test9double1 END-CALL.
     CANCEL "f_filled".
-    IF NOT FUNCTION ABS(0.0 -  double1) <=  1.0E-4 THEN
+    IF NOT FUNCTION ABS(0.0 -  test9double1) <=  1.0E-4 THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+
+    DISPLAY 'success'.
+
+test10.
+    MOVE 1.0 TO test10statsArray(1).
+    MOVE 2.0 TO test10statsArray(2).
+    MOVE 3.0 TO test10statsArray(3).
+    MOVE 3 TO ws-das-n.
+    CALL "DOUBLE-ARRAY-STATS" USING test10statsArray_table, ws-das-n,
+        ws-das-sum, ws-das-mean, ws-das-min, ws-das-max END-CALL.
+    IF NOT FUNCTION ABS(6.0 -  ws-das-sum) <=  1.0E-4 THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    IF NOT FUNCTION ABS(2.0 -  ws-das-mean) <=  1.0E-4 THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    IF NOT FUNCTION ABS(1.0 -  ws-das-min) <=  1.0E-4 THEN
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
+    IF NOT FUNCTION ABS(3.0 -  ws-das-max) <=  1.0E-4 THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    DISPLAY 'success'.
 
+test11.
+    MOVE 1 TO ws-dae-n.
+    MOVE 'TEST9DOUBLEARRAY0' TO ws-dae-table-name.
+    CALL "DOUBLE-ARRAY-EXTRACT" USING test9doubleArray0_table, ws-dae-n,
+        "CLASS_005ae0a2dee4fd5b484-TEST", ws-dae-table-name END-CALL.
+    DISPLAY 'success'.
+
+test12.
+    PERFORM VARYING test12-idx FROM 1 BY 1 UNTIL test12-idx > OCC-LIMIT-STD
+        MOVE 1.0 TO test10statsArray(test12-idx)
+    END-PERFORM.
+    MOVE 500.0 TO test10statsArray(OCC-LIMIT-STD).
+    MOVE OCC-LIMIT-STD TO ws-das-n.
+    CALL "DOUBLE-ARRAY-STATS" USING test10statsArray_table, ws-das-n,
+        ws-das-sum, ws-das-mean, ws-das-min, ws-das-max END-CALL.
+    IF NOT FUNCTION ABS(500.0 -  ws-das-max) <=  1.0E-4 THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    IF NOT FUNCTION ABS(1.0 -  ws-das-min) <=  1.0E-4 THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
     DISPLAY 'success'.
