@@ -0,0 +1,58 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RESTART-CHECK.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 ws-restart-program PIC X(30).
+    01 ws-restart-paragraph PIC X(12).
+    01 ws-restart-found PIC X.
+        88 ws-restart-found-yes VALUE 'Y'.
+        88 ws-restart-found-no VALUE 'N'.
+    01 ws-restart-step PIC X(6).
+
+*> Advisory front end to RESTART-CTL's LOAD action: run this ahead of
+*> resubmitting jcl/REGRSUIT.jcl after an overnight failure to find out
+*> which step to hand to the JOB card's own RESTART= parameter, instead
+*> of an operator having to go read RESTARTCTL by hand or guess how far
+*> last night's run got. The step names below mirror jcl/REGRSUIT.jcl's
+*> STEP01-STEP09 order one for one; each of those steps is followed by
+*> a matching MARKnn step that calls RESTART-CTL SAVE the moment it
+*> completes, so the checkpoint here is always the last step that
+*> actually finished.
+PROCEDURE DIVISION.
+Begin.
+    CALL "RESTART-CTL" USING 'LOAD', ws-restart-program, ws-restart-paragraph,
+        ws-restart-found END-CALL.
+    IF ws-restart-found-no
+        DISPLAY 'NO PRIOR CHECKPOINT - RESUBMIT REGRSUIT WITHOUT RESTART='
+    ELSE
+        EVALUATE ws-restart-program
+            WHEN 'CLASS_023fa3df801cfbc2fb6-TEST'
+                MOVE 'STEP02' TO ws-restart-step
+            WHEN 'CLASS_02354123ff83fb6cc72-TEST'
+                MOVE 'STEP03' TO ws-restart-step
+            WHEN 'CLASS_002b132ad75cae1a61c-TEST'
+                MOVE 'STEP04' TO ws-restart-step
+            WHEN 'CLASS_005ae0a2dee4fd5b484-TEST'
+                MOVE 'STEP05' TO ws-restart-step
+            WHEN 'CLASS_196a45f8932c033f06f-TEST'
+                MOVE 'STEP06' TO ws-restart-step
+            WHEN 'PERMUTE_TWO_ARRAYS_SUM_EV-TEST'
+                MOVE 'STEP07' TO ws-restart-step
+            WHEN 'CLASS_e045b894a398fa5a7c3-TEST'
+                MOVE 'STEP08' TO ws-restart-step
+            WHEN 'CLASS_0156e303db12f3fac41-TEST'
+                MOVE 'STEP09' TO ws-restart-step
+            WHEN 'CLASS_c2a773c670339b0d7be-TEST'
+                MOVE SPACES TO ws-restart-step
+            WHEN OTHER
+                MOVE SPACES TO ws-restart-step
+        END-EVALUATE
+        IF ws-restart-step = SPACES
+            DISPLAY 'LAST CHECKPOINT WAS THE FINAL STEP - NOTHING TO RESUME'
+        ELSE
+            DISPLAY 'LAST COMPLETED STEP: ' ws-restart-program
+            DISPLAY 'RESUBMIT REGRSUIT WITH RESTART=' ws-restart-step
+        END-IF
+    END-IF.
+    STOP RUN.
