@@ -0,0 +1,118 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GOLDEN-MASTER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CURRENT-RESULTS ASSIGN TO "CURRENTRES"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-current-status.
+    SELECT BASELINE-RESULTS ASSIGN TO "BASELINE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-baseline-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD CURRENT-RESULTS.
+    COPY "resultrec.cpy".
+FD BASELINE-RESULTS.
+    01 BASELINE-RECORD.
+        02 BASE-PROGRAM PIC X(30).
+        02 BASE-PARAGRAPH PIC X(12).
+        02 BASE-OUTCOME PIC X(4).
+
+WORKING-STORAGE SECTION.
+    01 ws-mode PIC X(7).
+    01 ws-current-status PIC XX.
+    01 ws-baseline-status PIC XX.
+    01 ws-current-eof PIC X VALUE 'N'.
+    01 ws-baseline-eof PIC X VALUE 'N'.
+    01 ws-changed-count PIC 9(5) COMP VALUE 0.
+    01 i PIC S9(9) COMP.
+    01 ws-found-idx PIC S9(9) COMP.
+    01 ws-baseline-table.
+        02 ws-baseline-entry OCCURS 50.
+            03 ws-bl-program PIC X(30).
+            03 ws-bl-paragraph PIC X(12).
+            03 ws-bl-outcome PIC X(4).
+    01 ws-baseline-count PIC 9(4) COMP VALUE 0.
+
+*> Two modes, chosen on SYSIN:
+*>   CAPTURE - copy this run's CURRENTRES into a dated BASELINE file.
+*>   DIFF    - loads BASELINE into a table keyed by program/paragraph
+*>             (the same lookup pattern OPS-DASHBOARD's check-new-failure
+*>             uses) and replays CURRENTRES against it by key rather than
+*>             by matching record position, so a CURRENTRES with fewer or
+*>             differently-ordered records than the BASELINE it is
+*>             compared against - a test-select or TESTPLAN subset run,
+*>             for instance - still reports exactly which program/
+*>             paragraph's outcome changed since last time, instead of
+*>             misattributing changes to whatever two records land on
+*>             the same read.
+PROCEDURE DIVISION.
+Begin.
+    ACCEPT ws-mode FROM SYSIN.
+    IF ws-mode = 'CAPTURE'
+        PERFORM capture-baseline
+    ELSE
+        PERFORM diff-against-baseline
+    END-IF.
+    STOP RUN.
+
+capture-baseline.
+    OPEN INPUT CURRENT-RESULTS.
+    OPEN OUTPUT BASELINE-RESULTS.
+    PERFORM UNTIL ws-current-eof = 'Y'
+        READ CURRENT-RESULTS
+            AT END MOVE 'Y' TO ws-current-eof
+            NOT AT END
+                MOVE RES-PROGRAM TO BASE-PROGRAM
+                MOVE RES-PARAGRAPH TO BASE-PARAGRAPH
+                MOVE RES-OUTCOME TO BASE-OUTCOME
+                WRITE BASELINE-RECORD
+        END-READ
+    END-PERFORM.
+    CLOSE CURRENT-RESULTS.
+    CLOSE BASELINE-RESULTS.
+    DISPLAY 'GOLDEN MASTER CAPTURED'.
+
+diff-against-baseline.
+    PERFORM load-baseline-table.
+    OPEN INPUT CURRENT-RESULTS.
+    PERFORM UNTIL ws-current-eof = 'Y'
+        READ CURRENT-RESULTS
+            AT END MOVE 'Y' TO ws-current-eof
+            NOT AT END PERFORM compare-current-to-baseline
+        END-READ
+    END-PERFORM.
+    CLOSE CURRENT-RESULTS.
+    DISPLAY 'GOLDEN MASTER DIFF COMPLETE, CHANGED: ' ws-changed-count.
+
+load-baseline-table.
+    OPEN INPUT BASELINE-RESULTS.
+    PERFORM UNTIL ws-baseline-eof = 'Y'
+        READ BASELINE-RESULTS
+            AT END MOVE 'Y' TO ws-baseline-eof
+            NOT AT END
+                IF ws-baseline-count < 50
+                    ADD 1 TO ws-baseline-count
+                    MOVE BASE-PROGRAM TO ws-bl-program(ws-baseline-count)
+                    MOVE BASE-PARAGRAPH TO ws-bl-paragraph(ws-baseline-count)
+                    MOVE BASE-OUTCOME TO ws-bl-outcome(ws-baseline-count)
+                END-IF
+        END-READ
+    END-PERFORM.
+    CLOSE BASELINE-RESULTS.
+
+compare-current-to-baseline.
+    MOVE 0 TO ws-found-idx.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > ws-baseline-count
+        IF ws-bl-program(i) = RES-PROGRAM AND ws-bl-paragraph(i) = RES-PARAGRAPH
+            MOVE i TO ws-found-idx
+        END-IF
+    END-PERFORM.
+    IF ws-found-idx > 0 AND RES-OUTCOME NOT = ws-bl-outcome(ws-found-idx)
+        ADD 1 TO ws-changed-count
+        DISPLAY 'CHANGED: ' RES-PROGRAM ' ' RES-PARAGRAPH
+            ' WAS ' ws-bl-outcome(ws-found-idx) ' NOW ' RES-OUTCOME
+    END-IF.
