@@ -5,10 +5,14 @@ ENVIRONMENT DIVISION.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
+    COPY "occlimits.cpy".
     01 loopIdx PIC S9(9).
     01 string0 PIC X(100).
     01 test1nullCastArray_table.
-        02 test1nullCastArray PIC N USAGE NATIONAL OCCURS 100.
+        02 test1nullCastArray PIC N USAGE NATIONAL OCCURS OCC-LIMIT-STD TIMES.
+    01 ws-null-sequence-flag PIC X.
+        88 ws-null-sequence-yes VALUE 'Y'.
+        88 ws-null-sequence-no VALUE 'N'.
 
 
 
@@ -19,6 +23,11 @@ Begin.
     STOP RUN.
 
 test1.
+    CALL "NAT-NULL-CHECK" USING test1nullCastArray_table, ws-null-sequence-flag END-CALL.
+    IF ws-null-sequence-no THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
     CALL "f_filled" USING test1nullCastArray_table, string0 END-CALL.
     IF (string0 NOT = SPACE AND LOW-VALUE) THEN
         DISPLAY 'failure'
