@@ -0,0 +1,46 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOG-FAILURE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FAILLOG-FILE ASSIGN TO "FAILLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-faillog-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD FAILLOG-FILE.
+    COPY "faillogrec.cpy".
+
+WORKING-STORAGE SECTION.
+    01 ws-faillog-status PIC XX.
+    01 ws-first-call PIC X VALUE 'Y'.
+        88 ws-first-call-yes VALUE 'Y'.
+        88 ws-first-call-no VALUE 'N'.
+
+LINKAGE SECTION.
+    01 LF-PROGRAM-IN PIC X(30).
+    01 LF-PARAGRAPH-IN PIC X(12).
+    01 LF-EXPECTED-IN PIC X(30).
+    01 LF-ACTUAL-IN PIC X(30).
+
+*> Shared by every CLASS_xxx-TEST paragraph in place of a bare
+*> DISPLAY 'failure' - records program, paragraph, and the actual/expected
+*> values so an overnight failure can be diagnosed without reopening the
+*> source to re-derive the scenario by hand. Caller still does its own
+*> DISPLAY 'failure' and EXIT PARAGRAPH right after the CALL.
+PROCEDURE DIVISION USING LF-PROGRAM-IN, LF-PARAGRAPH-IN, LF-EXPECTED-IN, LF-ACTUAL-IN.
+    IF ws-first-call-yes
+        OPEN OUTPUT FAILLOG-FILE
+        SET ws-first-call-no TO TRUE
+    ELSE
+        OPEN EXTEND FAILLOG-FILE
+    END-IF
+
+    MOVE LF-PROGRAM-IN TO FL-PROGRAM
+    MOVE LF-PARAGRAPH-IN TO FL-PARAGRAPH
+    MOVE LF-EXPECTED-IN TO FL-EXPECTED
+    MOVE LF-ACTUAL-IN TO FL-ACTUAL
+    WRITE FAILLOG-RECORD.
+    CLOSE FAILLOG-FILE.
