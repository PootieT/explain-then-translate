@@ -0,0 +1,56 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. THRESHOLD-CACHE.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 tc-cache-count PIC 9(4) COMP VALUE 0.
+    01 tc-cache-table.
+        02 tc-cache-entry OCCURS 20.
+            03 tc-cache-key PIC X(30).
+            03 tc-cache-result PIC X.
+    01 i PIC S9(9) COMP.
+    01 ws-found-index PIC S9(9) COMP VALUE 0.
+
+LINKAGE SECTION.
+    01 tc-action PIC X(6).
+        88 tc-lookup VALUE 'LOOKUP'.
+        88 tc-store VALUE 'STORE'.
+    01 tc-key PIC X(30).
+    01 tc-result PIC X.
+    01 tc-found PIC X.
+        88 tc-found-yes VALUE 'Y'.
+        88 tc-found-no VALUE 'N'.
+
+*> A small in-memory (WORKING-STORAGE persists across CALLs within a
+*> run) memoization cache for the threshold-check kernel: a caller that
+*> knows it will repeat the exact same a_table/b_table/n/k combination
+*> under one run-id key can LOOKUP before paying for the kernel CALL
+*> again, and STORE the result once it has it. Capacity is a fixed 20
+*> entries, oldest-first once full, which comfortably covers one test
+*> program's fixed set of CALLs.
+PROCEDURE DIVISION USING tc-action, tc-key, tc-result, tc-found.
+begin.
+    SET tc-found-no TO TRUE.
+    MOVE 0 TO ws-found-index.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > tc-cache-count
+        IF tc-cache-key(i) = tc-key
+            MOVE i TO ws-found-index
+        END-IF
+    END-PERFORM.
+    IF tc-lookup
+        IF ws-found-index > 0
+            MOVE tc-cache-result(ws-found-index) TO tc-result
+            SET tc-found-yes TO TRUE
+        END-IF
+    ELSE
+        IF ws-found-index > 0
+            MOVE tc-result TO tc-cache-result(ws-found-index)
+        ELSE
+            IF tc-cache-count < 20
+                ADD 1 TO tc-cache-count
+                MOVE tc-key TO tc-cache-key(tc-cache-count)
+                MOVE tc-result TO tc-cache-result(tc-cache-count)
+            END-IF
+        END-IF
+    END-IF.
+end program THRESHOLD-CACHE.
