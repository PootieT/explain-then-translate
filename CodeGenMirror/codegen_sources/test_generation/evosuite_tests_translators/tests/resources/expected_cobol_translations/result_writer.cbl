@@ -0,0 +1,47 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RESULT-WRITER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CURRENT-RESULTS ASSIGN TO "CURRENTRES"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CURRENT-RESULTS.
+    COPY "resultrec.cpy".
+
+WORKING-STORAGE SECTION.
+    01 ws-first-call PIC X VALUE 'Y'.
+        88 ws-first-call-yes VALUE 'Y'.
+        88 ws-first-call-no VALUE 'N'.
+    01 ws-current-date-time PIC X(21).
+
+LINKAGE SECTION.
+    01 rw-program-in PIC X(30).
+    01 rw-paragraph-in PIC X(12).
+    01 rw-outcome-in PIC X(4).
+
+*> Writes one structured RESULT-RECORD to CURRENTRES per outcome, in
+*> addition to (not instead of) the caller's own DISPLAY 'success' or
+*> DISPLAY 'failure' line, so a dashboard, scheduler check, or email
+*> alert can consume results programmatically instead of screen-
+*> scraping console text. golden_master.cbl and ops_dashboard.cbl both
+*> already read CURRENTRES in this same record shape.
+PROCEDURE DIVISION USING rw-program-in, rw-paragraph-in, rw-outcome-in.
+begin.
+    IF ws-first-call-yes
+        OPEN OUTPUT CURRENT-RESULTS
+        SET ws-first-call-no TO TRUE
+    ELSE
+        OPEN EXTEND CURRENT-RESULTS
+    END-IF.
+    MOVE rw-program-in TO RES-PROGRAM.
+    MOVE rw-paragraph-in TO RES-PARAGRAPH.
+    MOVE rw-outcome-in TO RES-OUTCOME.
+    MOVE FUNCTION CURRENT-DATE TO ws-current-date-time.
+    MOVE ws-current-date-time(1:15) TO RES-TIMESTAMP.
+    WRITE RESULT-RECORD.
+    CLOSE CURRENT-RESULTS.
+end program RESULT-WRITER.
