@@ -0,0 +1,26 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DOUBLE-COMPARE.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    01 dc-expected USAGE COMP-2.
+    01 dc-actual USAGE COMP-2.
+    01 dc-tolerance USAGE COMP-2.
+    01 dc-match-flag PIC X.
+        88 dc-match VALUE 'Y'.
+        88 dc-no-match VALUE 'N'.
+
+*> Every double-based test comparison in doubles2.cbl/double_array.cbl
+*> used to hardcode the same 1.0E-4 tolerance straight into the IF
+*> statement next to the call. Some downstream consumers need a field
+*> compared tighter or looser than that, which used to mean editing the
+*> COBOL literal per use case. This kernel takes the tolerance as a
+*> parameter instead, so the caller decides it at the CALL site.
+PROCEDURE DIVISION USING dc-expected, dc-actual, dc-tolerance, dc-match-flag.
+begin.
+    IF FUNCTION ABS(dc-expected - dc-actual) <= dc-tolerance
+        SET dc-match TO TRUE
+    ELSE
+        SET dc-no-match TO TRUE
+    END-IF.
+end program DOUBLE-COMPARE.
