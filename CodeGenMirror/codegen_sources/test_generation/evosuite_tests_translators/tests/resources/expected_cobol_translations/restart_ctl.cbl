@@ -0,0 +1,55 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RESTART-CTL.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RESTART-FILE ASSIGN TO "RESTARTCTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-restart-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD RESTART-FILE.
+    01 RESTART-RECORD.
+        02 RC-PROGRAM PIC X(30).
+        02 RC-PARAGRAPH PIC X(12).
+
+WORKING-STORAGE SECTION.
+    01 ws-restart-status PIC XX.
+
+LINKAGE SECTION.
+    01 RC-ACTION PIC X(4).
+        88 RC-SAVE VALUE 'SAVE'.
+        88 RC-LOAD VALUE 'LOAD'.
+    01 RC-PROGRAM-IO PIC X(30).
+    01 RC-PARAGRAPH-IO PIC X(12).
+    01 RC-FOUND PIC X.
+        88 RC-FOUND-YES VALUE 'Y'.
+        88 RC-FOUND-NO VALUE 'N'.
+
+*> SAVE records the last completed program/paragraph pair from the
+*> overnight regression chain; LOAD hands that pair back to a restart
+*> job step so it can skip everything that already passed instead of
+*> starting the whole batch over from the top.
+PROCEDURE DIVISION USING RC-ACTION, RC-PROGRAM-IO, RC-PARAGRAPH-IO, RC-FOUND.
+    SET RC-FOUND-NO TO TRUE.
+    IF RC-SAVE
+        OPEN OUTPUT RESTART-FILE
+        MOVE RC-PROGRAM-IO TO RC-PROGRAM
+        MOVE RC-PARAGRAPH-IO TO RC-PARAGRAPH
+        WRITE RESTART-RECORD
+        CLOSE RESTART-FILE
+        SET RC-FOUND-YES TO TRUE
+    ELSE
+        OPEN INPUT RESTART-FILE
+        READ RESTART-FILE
+            AT END
+                SET RC-FOUND-NO TO TRUE
+            NOT AT END
+                MOVE RC-PROGRAM TO RC-PROGRAM-IO
+                MOVE RC-PARAGRAPH TO RC-PARAGRAPH-IO
+                SET RC-FOUND-YES TO TRUE
+        END-READ
+        CLOSE RESTART-FILE
+    END-IF.
