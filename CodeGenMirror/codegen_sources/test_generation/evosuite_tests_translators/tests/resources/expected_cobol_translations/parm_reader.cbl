@@ -0,0 +1,49 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PARM-READER.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PARM-FILE ASSIGN TO "PARMFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-parm-file-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD PARM-FILE.
+    01 PARM-RECORD PIC X(30).
+
+WORKING-STORAGE SECTION.
+    01 ws-parm-file-status PIC XX.
+        88 ws-parm-file-notfound VALUE '35'.
+    01 ws-first-call PIC X VALUE 'Y'.
+
+LINKAGE SECTION.
+    01 PARM-VALUE-OUT PIC X(30).
+    01 PARM-STATUS PIC X.
+        88 PARM-OK VALUE 'Y'.
+        88 PARM-EOF VALUE 'N'.
+
+*> Shared test-data reader used by the CLASS_xxx-TEST regression programs
+*> so their input scenarios live in a flat parameter file (one value per
+*> line, read in the order each paragraph asks for the next one) instead
+*> of being compiled into MOVE statements. Each calling program gets its
+*> own PARMFILE assignment at the JCL step level (see jcl/REGRSUIT.jcl),
+*> so the single logical name here can point at a different physical
+*> dataset per test program.
+PROCEDURE DIVISION USING PARM-VALUE-OUT, PARM-STATUS.
+    IF ws-first-call = 'Y'
+        OPEN INPUT PARM-FILE
+        MOVE 'N' TO ws-first-call
+    END-IF
+
+    IF ws-parm-file-notfound
+        SET PARM-EOF TO TRUE
+    ELSE
+        READ PARM-FILE INTO PARM-VALUE-OUT
+            AT END
+                SET PARM-EOF TO TRUE
+                CLOSE PARM-FILE
+            NOT AT END
+                SET PARM-OK TO TRUE
+        END-READ
+    END-IF.
