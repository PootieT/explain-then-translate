@@ -9,6 +9,7 @@ WORKING-STORAGE SECTION.
     01 int0 PIC S9(9) COMP.
     01 test0nullCastArray_table.
         02 test0nullCastArray PIC S9(9) COMP OCCURS 100.
+    01 ws-print-n PIC S9(9) COMP VALUE 10.
 
 
 PROCEDURE DIVISION.
@@ -17,6 +18,7 @@ Begin.
     STOP RUN.
 
 test0.
+    CALL "PRINT-INT-ARRAY" USING test0nullCastArray_table, ws-print-n END-CALL.
     CALL "f_filled" USING test0nullCastArray_table, int0 END-CALL.
     IF NOT (0 EQUALS  int0) THEN
         DISPLAY 'failure'
