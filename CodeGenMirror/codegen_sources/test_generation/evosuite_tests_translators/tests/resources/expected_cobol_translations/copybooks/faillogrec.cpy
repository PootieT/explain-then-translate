@@ -0,0 +1,7 @@
+*> Failure-context record written by LOG-FAILURE: which program and
+*> paragraph hit the mismatch, and what was expected vs what came back.
+01 FAILLOG-RECORD.
+    02 FL-PROGRAM PIC X(30).
+    02 FL-PARAGRAPH PIC X(12).
+    02 FL-EXPECTED PIC X(30).
+    02 FL-ACTUAL PIC X(30).
