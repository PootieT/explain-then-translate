@@ -0,0 +1,2 @@
+01 :PLAN-RECORD:.
+    02 :PLAN-TEST-NAME: PIC X(8).
