@@ -0,0 +1,7 @@
+*> Keyed record layout shared by EXP-LOOKUP and the EXPMASTER file it
+*> reads: one expected-value row per (PROGRAM-ID, paragraph) pair.
+01 EXP-RECORD.
+    02 EXP-KEY.
+        03 EXP-PROGRAM PIC X(30).
+        03 EXP-PARAGRAPH PIC X(12).
+    02 EXP-VALUE PIC X(30).
