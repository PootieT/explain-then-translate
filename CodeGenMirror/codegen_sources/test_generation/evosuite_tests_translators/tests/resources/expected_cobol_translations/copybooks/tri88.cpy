@@ -0,0 +1,9 @@
+*> Shared tri-state (true/false/unknown) encoding, the three-valued
+*> counterpart to bool88.cpy for callers that need to distinguish a
+*> definite FALSE from a value that is simply not known (SQL-style NULL
+*> logic). COPY this with REPLACING :TRI-FIELD: bound to the field name,
+*> the same way bool88.cpy's :BOOL-FIELD: is used.
+01 :TRI-FIELD: PIC X.
+    88 :TRI-FIELD:_false VALUE X'00'.
+    88 :TRI-FIELD:_true VALUE X'01'.
+    88 :TRI-FIELD:_unknown VALUE X'02'.
