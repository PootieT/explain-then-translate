@@ -0,0 +1,8 @@
+01 :RECON-RECORD:.
+    02 :RECON-N: PIC 9(2).
+    02 :RECON-A: PIC 9(9) OCCURS 5.
+    02 :RECON-B: PIC 9(9) OCCURS 5.
+    02 :RECON-K: PIC 9(9).
+    02 :RECON-PROD-RESULT: PIC X.
+        88 :RECON-PROD-RESULT:_true VALUE 'Y'.
+        88 :RECON-PROD-RESULT:_false VALUE 'N'.
