@@ -0,0 +1,5 @@
+*> Shared PIC S9(18) COMP table shape used by the long-pair kernels,
+*> sized from OCC-LIMIT-STD in occlimits.cpy (COPY that once per
+*> program before this).
+01 :LONG-TABLE:.
+    02 :LONG-ELEM: PIC S9(18) COMP OCCURS OCC-LIMIT-STD TIMES.
