@@ -0,0 +1,3 @@
+01 :VARIANT-RECORD:.
+    02 :VARIANT-PROGRAM: PIC X(30).
+    02 :VARIANT-LABEL: PIC X(8).
