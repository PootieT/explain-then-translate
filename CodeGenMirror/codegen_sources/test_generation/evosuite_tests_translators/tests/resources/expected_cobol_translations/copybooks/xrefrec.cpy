@@ -0,0 +1,5 @@
+01 :XREF-RECORD:.
+    02 :XREF-TEST-PROGRAM: PIC X(30).
+    02 :XREF-KERNEL-SOURCE: PIC X(25).
+    02 :XREF-KERNEL-SIGNATURE: PIC X(40).
+    02 :XREF-EXPLAIN: PIC X(60).
