@@ -0,0 +1,7 @@
+*> Shared true/false encoding for the PIC X boolean fields f_filled hands
+*> back to its callers: X'00' is false, anything else is true. COPY this
+*> with REPLACING :BOOL-FIELD: by the field's own name, e.g.
+*>     COPY "bool88.cpy" REPLACING :BOOL-FIELD: BY boolean0.
+01 :BOOL-FIELD: PIC X.
+    88 :BOOL-FIELD:_false VALUE X'00'.
+    88 :BOOL-FIELD:_true VALUE X'01' THROUGH X'FF'.
