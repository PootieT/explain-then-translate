@@ -0,0 +1,8 @@
+*> One regression outcome: which program/paragraph ran, whether it
+*> passed, and when. Shared by golden_master.cbl and any program that
+*> writes a structured results file alongside its console DISPLAY.
+01 RESULT-RECORD.
+    02 RES-PROGRAM PIC X(30).
+    02 RES-PARAGRAPH PIC X(12).
+    02 RES-OUTCOME PIC X(4).
+    02 RES-TIMESTAMP PIC X(15).
