@@ -0,0 +1,9 @@
+*> One place for the OCCURS capacities used across the F_FILLED kernel
+*> family instead of each program compiling in its own hardcoded
+*> number. A shop-wide capacity change means editing the VALUE here
+*> and recompiling the library, not hunting down every OCCURS clause.
+*> COPY this once per program (it declares level-78 names, which a
+*> compile unit can only define once) before any copybook whose OCCURS
+*> clause references OCC-LIMIT-SMALL or OCC-LIMIT-STD.
+78 OCC-LIMIT-SMALL VALUE 50.
+78 OCC-LIMIT-STD VALUE 100.
