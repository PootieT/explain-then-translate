@@ -0,0 +1,3 @@
+01 CKSUM-RECORD.
+    02 CKSUM-PROGRAM PIC X(30).
+    02 CKSUM-VALUE PIC X(16).
