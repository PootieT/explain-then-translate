@@ -0,0 +1,9 @@
+*> Shared PIC COMP-2 table shape used throughout the double-array
+*> fixtures and by DOUBLE-ARRAY-STATS, sized from OCC-LIMIT-STD in
+*> occlimits.cpy (COPY that once per program before this). COPY this
+*> with REPLACING :DBL-TABLE: bound to the group name and :DBL-ELEM:
+*> bound to the elementary occurrence name, e.g.
+*>   COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==test6doubleArray0_table==
+*>                                ==:DBL-ELEM:== BY ==test6doubleArray0==.
+01 :DBL-TABLE:.
+    02 :DBL-ELEM: USAGE COMP-2 OCCURS OCC-LIMIT-STD TIMES.
