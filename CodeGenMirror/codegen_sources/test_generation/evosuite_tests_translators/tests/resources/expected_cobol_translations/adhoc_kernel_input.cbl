@@ -0,0 +1,33 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ADHOC-KERNEL-INPUT.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 ws-a-input PIC 9(7)V99.
+    01 ws-a PIC S9(7)V99 COMP-3.
+    01 ws-b PIC S9(7)V99 COMP-3.
+    01 ws-edited PIC $$$,$$$,$$9.99.
+
+SCREEN SECTION.
+01 ad-hoc-screen.
+    02 BLANK SCREEN.
+    02 LINE 1 COLUMN 1 VALUE 'F_FILLED_MONEY AD HOC RUNNER'.
+    02 LINE 3 COLUMN 1 VALUE 'ENTER AMOUNT: '.
+    02 LINE 3 COLUMN 15 PIC 9(7).99 USING ws-a-input.
+    02 LINE 5 COLUMN 1 VALUE 'RESULT: '.
+    02 LINE 5 COLUMN 9 PIC $$$,$$$,$$9.99 FROM ws-edited.
+
+*> A quick interactive front end for an ops analyst who wants to run a
+*> single amount through the F_FILLED_MONEY kernel by hand instead of
+*> building a one-line PARMFILE/batch step just to spot-check a value.
+PROCEDURE DIVISION.
+Begin.
+    DISPLAY ad-hoc-screen.
+    ACCEPT ad-hoc-screen.
+    MOVE ws-a-input TO ws-a.
+    CALL "F_FILLED_MONEY" USING ws-a, ws-b END-CALL.
+    MOVE ws-b TO ws-edited.
+    DISPLAY ad-hoc-screen.
+    STOP RUN.
