@@ -0,0 +1,48 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXP-LOOKUP.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EXP-MASTER ASSIGN TO "EXPMASTER"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS EXP-KEY
+        FILE STATUS IS ws-exp-file-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD EXP-MASTER.
+    COPY "exprec.cpy".
+
+WORKING-STORAGE SECTION.
+    01 ws-exp-file-status PIC XX.
+    01 ws-first-call PIC X VALUE 'Y'.
+
+LINKAGE SECTION.
+    01 EXP-PROGRAM-IN PIC X(30).
+    01 EXP-PARAGRAPH-IN PIC X(12).
+    01 EXP-VALUE-OUT PIC X(30).
+    01 EXP-STATUS PIC X.
+        88 EXP-FOUND VALUE 'Y'.
+        88 EXP-NOTFOUND VALUE 'N'.
+
+*> Keyed lookup used by the CLASS_xxx-TEST programs so the "expected" side
+*> of a comparison lives in the EXPMASTER master file, keyed by PROGRAM-ID
+*> and paragraph name, instead of as a literal next to the IF in PROCEDURE
+*> DIVISION. Business-side test maintenance then only ever touches the
+*> master file, never this program's COBOL.
+PROCEDURE DIVISION USING EXP-PROGRAM-IN, EXP-PARAGRAPH-IN, EXP-VALUE-OUT, EXP-STATUS.
+    IF ws-first-call = 'Y'
+        OPEN INPUT EXP-MASTER
+        MOVE 'N' TO ws-first-call
+    END-IF
+
+    MOVE EXP-PROGRAM-IN TO EXP-PROGRAM
+    MOVE EXP-PARAGRAPH-IN TO EXP-PARAGRAPH
+    READ EXP-MASTER KEY IS EXP-KEY
+        INVALID KEY
+            SET EXP-NOTFOUND TO TRUE
+        NOT INVALID KEY
+            MOVE EXP-VALUE TO EXP-VALUE-OUT
+            SET EXP-FOUND TO TRUE
+    END-READ.
