@@ -0,0 +1,50 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ARG-ECHO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARGAUDIT-FILE ASSIGN TO "ARGAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ARGAUDIT-FILE.
+    01 ARGAUDIT-RECORD PIC X(110).
+
+WORKING-STORAGE SECTION.
+    01 ws-first-call PIC X VALUE 'Y'.
+        88 ws-first-call-yes VALUE 'Y'.
+        88 ws-first-call-no VALUE 'N'.
+
+LINKAGE SECTION.
+    01 ae-program PIC X(30).
+    01 ae-paragraph PIC X(12).
+    01 ae-args PIC X(60).
+
+*> Writes one audit line per CALL "f_filled" site, carrying the calling
+*> program/paragraph and a caller-formatted summary of the argument
+*> values about to be passed. Callers CALL "ARG-ECHO" immediately ahead
+*> of their own CALL "f_filled", so when a kernel comes back wrong (or
+*> doesn't come back at all) ARGAUDIT still has a record of what it was
+*> actually handed, not just what it returned. Table-shaped arguments
+*> are summarized by the caller rather than dumped element-by-element -
+*> see each call site's own comment for what it chose to record.
+PROCEDURE DIVISION USING ae-program, ae-paragraph, ae-args.
+begin.
+    IF ws-first-call-yes
+        OPEN OUTPUT ARGAUDIT-FILE
+        SET ws-first-call-no TO TRUE
+    ELSE
+        OPEN EXTEND ARGAUDIT-FILE
+    END-IF.
+    MOVE SPACES TO ARGAUDIT-RECORD.
+    STRING ae-program DELIMITED BY SIZE
+            ' ' DELIMITED BY SIZE
+            ae-paragraph DELIMITED BY SIZE
+            ' ' DELIMITED BY SIZE
+            ae-args DELIMITED BY SIZE
+        INTO ARGAUDIT-RECORD.
+    WRITE ARGAUDIT-RECORD.
+    CLOSE ARGAUDIT-FILE.
+end program ARG-ECHO.
