@@ -0,0 +1,40 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DOUBLE-ARRAY-STATS.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY "occlimits.cpy".
+    01 i PIC S9(9) COMP.
+    01 ws-sum USAGE COMP-2 VALUE 0.
+
+LINKAGE SECTION.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==das-table==
+                                 ==:DBL-ELEM:== BY ==das-value==.
+    01 das-n PIC S9(9) COMP.
+    01 das-sum USAGE COMP-2.
+    01 das-mean USAGE COMP-2.
+    01 das-min USAGE COMP-2.
+    01 das-max USAGE COMP-2.
+
+*> Reduces one of the PIC COMP-2 OCCURS 100 tables shared by the
+*> double-array test programs down to the sum/mean/min/max an ops
+*> report needs, without every caller re-deriving the same PERFORM loop.
+*> das-n tells this kernel how many of the 100 occurrences are live;
+*> the remainder of the table is caller padding and is not touched.
+PROCEDURE DIVISION USING das-table, das-n, das-sum, das-mean, das-min, das-max.
+begin.
+    MOVE 0 TO ws-sum.
+    MOVE das-value(1) TO das-min.
+    MOVE das-value(1) TO das-max.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > das-n
+        ADD das-value(i) TO ws-sum
+        IF das-value(i) < das-min
+            MOVE das-value(i) TO das-min
+        END-IF
+        IF das-value(i) > das-max
+            MOVE das-value(i) TO das-max
+        END-IF
+    END-PERFORM.
+    MOVE ws-sum TO das-sum.
+    COMPUTE das-mean = ws-sum / das-n.
+end program DOUBLE-ARRAY-STATS.
