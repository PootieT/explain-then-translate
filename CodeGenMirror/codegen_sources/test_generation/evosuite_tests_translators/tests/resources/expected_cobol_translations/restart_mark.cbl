@@ -0,0 +1,22 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RESTART-MARK.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 ws-mark-program PIC X(30).
+    01 ws-mark-paragraph PIC X(12) VALUE 'COMPLETE'.
+    01 ws-mark-found PIC X.
+        88 ws-mark-found-yes VALUE 'Y'.
+        88 ws-mark-found-no VALUE 'N'.
+
+*> Runs immediately after each STEPnn in jcl/REGRSUIT.jcl to record,
+*> via RESTART-CTL's SAVE action, that the step named on this run's
+*> SYSIN just finished cleanly. RESTART-CHECK reads that checkpoint
+*> back before the suite is resubmitted so an interrupted overnight
+*> run can pick up at the following step instead of starting over.
+PROCEDURE DIVISION.
+Begin.
+    ACCEPT ws-mark-program FROM SYSIN.
+    CALL "RESTART-CTL" USING 'SAVE', ws-mark-program, ws-mark-paragraph,
+        ws-mark-found END-CALL.
+    STOP RUN.
