@@ -0,0 +1,138 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RUN-ARCHIVE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CURRENT-RESULTS ASSIGN TO "CURRENTRES"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-current-status.
+    SELECT ARCHIVE-DETAIL-FILE ASSIGN TO ws-archive-name
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-archive-status.
+    SELECT ARCHIVE-CONTROL-FILE ASSIGN TO "ARCHIVECTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-archctl-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD CURRENT-RESULTS.
+    COPY "resultrec.cpy".
+FD ARCHIVE-DETAIL-FILE.
+    01 ARCHIVE-DETAIL-RECORD PIC X(61).
+FD ARCHIVE-CONTROL-FILE.
+    01 ARCHIVE-CONTROL-RECORD.
+        02 ARCH-FILENAME PIC X(20).
+        02 ARCH-DATE PIC X(8).
+
+WORKING-STORAGE SECTION.
+*> How many prior nights of CURRENTRES snapshots stay on hand before
+*> the oldest are purged - the shop-wide answer to "did test3 in
+*> longs.cbl ever fail before last Tuesday" without keeping every
+*> run's output forever.
+    78 RETENTION-RUNS VALUE 14.
+
+    01 ws-mode PIC X(6).
+    01 ws-current-status PIC XX.
+        88 ws-current-eof VALUE '10'.
+    01 ws-archive-status PIC XX.
+    01 ws-archctl-status PIC XX.
+        88 ws-archctl-notfound VALUE '35'.
+        88 ws-archctl-eof VALUE '10'.
+    01 ws-archive-name PIC X(20).
+    01 ws-run-id PIC 9(9).
+    01 ws-run-stamp PIC X(30).
+    01 ws-run-date PIC X(8).
+
+    01 ws-archive-table.
+        02 ws-archive-entry OCCURS 500.
+            03 ws-at-filename PIC X(20).
+            03 ws-at-date PIC X(8).
+    01 ws-archive-count PIC 9(5) COMP VALUE 0.
+    01 i PIC 9(5) COMP.
+    01 ws-purge-count PIC 9(5) COMP VALUE 0.
+    01 ws-purge-target PIC 9(5) COMP.
+    01 ws-keep-start PIC 9(5) COMP.
+
+*> Two modes, chosen on SYSIN, the same idiom GOLDEN-MASTER uses:
+*>   ARCHIVE - copy this run's CURRENTRES into a dated archive file
+*>             and record it in ARCHIVECTL, so historical pass/fail
+*>             results actually persist somewhere queryable.
+*>   PURGE   - drop archive files older than RETENTION-RUNS runs so
+*>             the archive doesn't grow without bound.
+PROCEDURE DIVISION.
+Begin.
+    ACCEPT ws-mode FROM SYSIN.
+    IF ws-mode = 'ARCHIVE'
+        PERFORM archive-current-run
+    ELSE
+        PERFORM purge-old-archives
+    END-IF.
+    STOP RUN.
+
+archive-current-run.
+    CALL "RUN-STAMP" USING ws-run-id, ws-run-stamp END-CALL.
+    MOVE ws-run-stamp(1:8) TO ws-run-date.
+    STRING 'ARCH' ws-run-date DELIMITED BY SIZE INTO ws-archive-name.
+
+    OPEN INPUT CURRENT-RESULTS.
+    OPEN OUTPUT ARCHIVE-DETAIL-FILE.
+    PERFORM UNTIL ws-current-eof
+        READ CURRENT-RESULTS
+            AT END CONTINUE
+            NOT AT END
+                MOVE RESULT-RECORD TO ARCHIVE-DETAIL-RECORD
+                WRITE ARCHIVE-DETAIL-RECORD
+        END-READ
+    END-PERFORM.
+    CLOSE CURRENT-RESULTS.
+    CLOSE ARCHIVE-DETAIL-FILE.
+
+    OPEN EXTEND ARCHIVE-CONTROL-FILE.
+    IF ws-archctl-notfound
+        OPEN OUTPUT ARCHIVE-CONTROL-FILE
+    END-IF.
+    MOVE ws-archive-name TO ARCH-FILENAME.
+    MOVE ws-run-date TO ARCH-DATE.
+    WRITE ARCHIVE-CONTROL-RECORD.
+    CLOSE ARCHIVE-CONTROL-FILE.
+    DISPLAY 'RUN ARCHIVED AS ' ws-archive-name.
+
+purge-old-archives.
+    PERFORM load-archive-table.
+    IF ws-archive-count > RETENTION-RUNS
+        COMPUTE ws-purge-target = ws-archive-count - RETENTION-RUNS
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > ws-purge-target
+            CALL "CBL_DELETE_FILE" USING ws-at-filename(i) END-CALL
+            ADD 1 TO ws-purge-count
+        END-PERFORM
+        PERFORM rewrite-archive-control
+    END-IF.
+    DISPLAY 'ARCHIVE PURGE: RETAINED ' RETENTION-RUNS ' RUNS, PURGED ' ws-purge-count.
+
+load-archive-table.
+    MOVE 0 TO ws-archive-count.
+    OPEN INPUT ARCHIVE-CONTROL-FILE.
+    IF NOT ws-archctl-notfound
+        PERFORM read-archive-control
+        PERFORM UNTIL ws-archctl-eof
+            ADD 1 TO ws-archive-count
+            MOVE ARCH-FILENAME TO ws-at-filename(ws-archive-count)
+            MOVE ARCH-DATE TO ws-at-date(ws-archive-count)
+            PERFORM read-archive-control
+        END-PERFORM
+    END-IF.
+    CLOSE ARCHIVE-CONTROL-FILE.
+
+read-archive-control.
+    READ ARCHIVE-CONTROL-FILE.
+
+rewrite-archive-control.
+    OPEN OUTPUT ARCHIVE-CONTROL-FILE.
+    COMPUTE ws-keep-start = ws-purge-count + 1.
+    PERFORM VARYING i FROM ws-keep-start BY 1 UNTIL i > ws-archive-count
+        MOVE ws-at-filename(i) TO ARCH-FILENAME
+        MOVE ws-at-date(i) TO ARCH-DATE
+        WRITE ARCHIVE-CONTROL-RECORD
+    END-PERFORM.
+    CLOSE ARCHIVE-CONTROL-FILE.
