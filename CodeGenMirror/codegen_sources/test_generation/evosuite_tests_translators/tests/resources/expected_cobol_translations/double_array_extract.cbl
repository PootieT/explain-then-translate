@@ -0,0 +1,61 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DOUBLE-ARRAY-EXTRACT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DBLEXTR-FILE ASSIGN TO "DBLEXTR"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD DBLEXTR-FILE.
+    01 DBLEXTR-RECORD PIC X(80).
+
+WORKING-STORAGE SECTION.
+    COPY "occlimits.cpy".
+    01 ws-first-call PIC X VALUE 'Y'.
+        88 ws-first-call-yes VALUE 'Y'.
+        88 ws-first-call-no VALUE 'N'.
+    01 i PIC S9(9) COMP.
+    01 ws-index-edited PIC ZZZZ9.
+    01 ws-value-edited PIC -(9)9.999999.
+
+LINKAGE SECTION.
+    COPY "dbl100.cpy" REPLACING ==:DBL-TABLE:== BY ==dae-table==
+                                  ==:DBL-ELEM:== BY ==dae-elem==.
+    01 dae-n PIC S9(9) COMP.
+    01 dae-program-name PIC X(30).
+    01 dae-table-name PIC X(20).
+
+*> double_array.cbl's OCCURS 100 COMP-2 tables (test6/7/8/9doubleArray0
+*> and friends) are pure scratch input to F_FILLED with no visibility
+*> outside the program. This kernel dumps whichever table the caller
+*> passes in to a stable sequential extract (program, table name,
+*> index, value per line) so analytics can pull the same array data
+*> without re-deriving it from the test literals. DBLEXTR accumulates
+*> across however many tables a caller extracts in one run; the first
+*> CALL opens it fresh, later CALLs extend it.
+PROCEDURE DIVISION USING dae-table, dae-n, dae-program-name, dae-table-name.
+begin.
+    IF ws-first-call-yes
+        OPEN OUTPUT DBLEXTR-FILE
+        SET ws-first-call-no TO TRUE
+    ELSE
+        OPEN EXTEND DBLEXTR-FILE
+    END-IF.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > dae-n
+        MOVE i TO ws-index-edited
+        MOVE dae-elem(i) TO ws-value-edited
+        MOVE SPACES TO DBLEXTR-RECORD
+        STRING dae-program-name DELIMITED BY SIZE
+               dae-table-name DELIMITED BY SIZE
+               ws-index-edited DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               ws-value-edited DELIMITED BY SIZE
+            INTO DBLEXTR-RECORD
+        END-STRING
+        WRITE DBLEXTR-RECORD
+    END-PERFORM.
+    CLOSE DBLEXTR-FILE.
+end program DOUBLE-ARRAY-EXTRACT.
