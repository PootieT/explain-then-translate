@@ -6,18 +6,15 @@ ENVIRONMENT DIVISION.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
     01 loopIdx PIC S9(9).
-    01 boolean1 PIC X.
-        88 boolean1_false VALUE X'00'.
-        88 boolean1_true VALUE X'01' THROUGH X'FF'.
+    COPY "bool88.cpy" REPLACING ==:BOOL-FIELD:== BY ==boolean1==.
 
-    01 boolean0 PIC X.
-        88 boolean0_false VALUE X'00'.
-        88 boolean0_true VALUE X'01' THROUGH X'FF'.
+    COPY "bool88.cpy" REPLACING ==:BOOL-FIELD:== BY ==boolean0==.
 
-    01 nullCast PIC X.
-        88 nullCast_false VALUE X'00'.
-        88 nullCast_true VALUE X'01' THROUGH X'FF'.
+    COPY "bool88.cpy" REPLACING ==:BOOL-FIELD:== BY ==nullCast==.
 
+    COPY "tri88.cpy" REPLACING ==:TRI-FIELD:== BY ==triA==.
+    COPY "tri88.cpy" REPLACING ==:TRI-FIELD:== BY ==triB==.
+    COPY "tri88.cpy" REPLACING ==:TRI-FIELD:== BY ==triResult==.
 
 
 
@@ -26,6 +23,7 @@ PROCEDURE DIVISION.
 Begin.
     PERFORM test0.
     PERFORM test1.
+    PERFORM test2.
     STOP RUN.
 
 test0.
@@ -45,3 +43,19 @@ test1.
         EXIT PARAGRAPH
     END-IF.
     DISPLAY 'success'.
+
+test2.
+    SET triA_true TO TRUE.
+    SET triB_unknown TO TRUE.
+    CALL "TRISTATE-AND" USING triA, triB, triResult END-CALL.
+    IF NOT triResult_unknown THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    SET triA_false TO TRUE.
+    CALL "TRISTATE-AND" USING triA, triB, triResult END-CALL.
+    IF NOT triResult_false THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    DISPLAY 'success'.
