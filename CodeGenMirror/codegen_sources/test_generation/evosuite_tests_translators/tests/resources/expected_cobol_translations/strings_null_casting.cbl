@@ -6,16 +6,21 @@ ENVIRONMENT DIVISION.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
     01 loopIdx PIC S9(9).
-    01 boolean0 PIC X.
-        88 boolean0_false VALUE X'00'.
-        88 boolean0_true VALUE X'01' THROUGH X'FF'.
+    COPY "bool88.cpy" REPLACING ==:BOOL-FIELD:== BY ==boolean0==.
 
     01 nullCast PIC X(100).
+    01 ws-sc-prefix PIC X(30).
+    01 ws-sc-input PIC X(100).
+    01 ws-sc-use-prefix PIC X.
+        88 ws-sc-use-prefix-yes VALUE 'Y'.
+        88 ws-sc-use-prefix-no VALUE 'N'.
+    01 ws-sc-output PIC X(100).
 
 
 PROCEDURE DIVISION.
 Begin.
     PERFORM test0.
+    PERFORM test1.
     STOP RUN.
 
 test0.
@@ -25,3 +30,14 @@ test0.
         EXIT PARAGRAPH
     END-IF.
     DISPLAY 'success'.
+
+test1.
+    MOVE 'PREFIX: ' TO ws-sc-prefix.
+    MOVE 'payload' TO ws-sc-input.
+    SET ws-sc-use-prefix-yes TO TRUE.
+    CALL "STRING-CONCAT" USING ws-sc-prefix, ws-sc-input, ws-sc-use-prefix, ws-sc-output END-CALL.
+    IF ws-sc-output(1:15) NOT = 'PREFIX: payload' THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    DISPLAY 'success'.
