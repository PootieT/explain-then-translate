@@ -0,0 +1,64 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. XREF-REPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT XREF-CONTROL-FILE ASSIGN TO "XREFCTL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-xref-status.
+    SELECT XREF-REPORT-FILE ASSIGN TO "XREFRPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD XREF-CONTROL-FILE.
+    COPY "xrefrec.cpy" REPLACING ==:XREF-RECORD:== BY ==XREF-CONTROL-RECORD==
+                                  ==:XREF-TEST-PROGRAM:== BY ==XC-TEST-PROGRAM==
+                                  ==:XREF-KERNEL-SOURCE:== BY ==XC-KERNEL-SOURCE==
+                                  ==:XREF-KERNEL-SIGNATURE:== BY ==XC-KERNEL-SIGNATURE==
+                                  ==:XREF-EXPLAIN:== BY ==XC-EXPLAIN==.
+FD XREF-REPORT-FILE.
+    01 XREF-REPORT-LINE PIC X(156).
+
+WORKING-STORAGE SECTION.
+    01 ws-xref-status PIC XX.
+        88 ws-xref-eof VALUE '10'.
+    01 ws-entry-count PIC 9(5) COMP VALUE 0.
+
+*> Walks the static control file that lists, for every CLASS_xxx-TEST
+*> program in the library, which "f_filled" source module it actually
+*> binds to and what that module's LINKAGE shape is. The control file
+*> is maintained alongside the test library itself (one line per test
+*> program); this step just formats it into a readable report so an
+*> engineer can see at a glance which signature a given test exercises
+*> without having to trace every CALL statement by hand.
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT XREF-CONTROL-FILE.
+    OPEN OUTPUT XREF-REPORT-FILE.
+    MOVE 'TEST PROGRAM                  KERNEL SOURCE            LINKAGE SIGNATURE                       WHAT IT DOES'
+        TO XREF-REPORT-LINE.
+    WRITE XREF-REPORT-LINE.
+    MOVE ALL '-' TO XREF-REPORT-LINE.
+    WRITE XREF-REPORT-LINE.
+    PERFORM read-xref-control.
+    PERFORM UNTIL ws-xref-eof
+        ADD 1 TO ws-entry-count
+        MOVE SPACES TO XREF-REPORT-LINE
+        STRING XC-TEST-PROGRAM DELIMITED BY SIZE
+               XC-KERNEL-SOURCE DELIMITED BY SIZE
+               XC-KERNEL-SIGNATURE DELIMITED BY SIZE
+               XC-EXPLAIN DELIMITED BY SIZE
+            INTO XREF-REPORT-LINE
+        END-STRING
+        WRITE XREF-REPORT-LINE
+        PERFORM read-xref-control
+    END-PERFORM.
+    CLOSE XREF-CONTROL-FILE.
+    CLOSE XREF-REPORT-FILE.
+    DISPLAY 'KERNEL CROSS-REFERENCE ENTRIES WRITTEN: ' ws-entry-count.
+    STOP RUN.
+
+read-xref-control.
+    READ XREF-CONTROL-FILE.
