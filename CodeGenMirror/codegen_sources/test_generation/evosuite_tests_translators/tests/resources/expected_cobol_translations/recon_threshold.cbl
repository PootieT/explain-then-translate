@@ -0,0 +1,73 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECON-THRESHOLD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RECON-SAMPLE-FILE ASSIGN TO "RECONSMP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-recon-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD RECON-SAMPLE-FILE.
+    COPY "reconrec.cpy" REPLACING ==:RECON-RECORD:== BY ==RECON-SAMPLE-RECORD==
+                                   ==:RECON-N:== BY ==RS-N==
+                                   ==:RECON-A:== BY ==RS-A==
+                                   ==:RECON-B:== BY ==RS-B==
+                                   ==:RECON-K:== BY ==RS-K==
+                                   ==:RECON-PROD-RESULT:== BY ==RS-PROD-RESULT==.
+
+WORKING-STORAGE SECTION.
+    01 ws-recon-status PIC XX.
+        88 ws-recon-eof VALUE '10'.
+    01 i PIC S9(9) COMP.
+    01 ws-sample-count PIC 9(5) COMP VALUE 0.
+    01 ws-mismatch-count PIC 9(5) COMP VALUE 0.
+    01 ws-recomputed-result PIC X.
+        88 ws-recomputed-true VALUE 'Y'.
+        88 ws-recomputed-false VALUE 'N'.
+
+*> Production never runs the integer-array threshold kernel against
+*> anything but its own compiled copy, so the only way we would catch
+*> a future regression in the real a(i)+b(i) < k comparison is by
+*> recomputing it independently, the same way a financial batch total
+*> is reconciled against an independently-derived figure instead of
+*> just trusting the original run. RECONSMP carries a sample of actual
+*> production calls (n, a_table, b_table, k) alongside the result the
+*> kernel returned at the time; this step redoes the comparison here,
+*> in a completely separate paragraph, and flags any sample where the
+*> two disagree.
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT RECON-SAMPLE-FILE.
+    PERFORM read-recon-sample.
+    PERFORM UNTIL ws-recon-eof
+        ADD 1 TO ws-sample-count
+        PERFORM recompute-threshold
+        IF ws-recomputed-result NOT = RS-PROD-RESULT
+            ADD 1 TO ws-mismatch-count
+            DISPLAY 'RECONCILIATION MISMATCH ON SAMPLE ' ws-sample-count
+                ' PRODUCTION RESULT ' RS-PROD-RESULT
+                ' RECOMPUTED RESULT ' ws-recomputed-result
+        END-IF
+        PERFORM read-recon-sample
+    END-PERFORM.
+    CLOSE RECON-SAMPLE-FILE.
+    DISPLAY 'RECONCILIATION SAMPLES CHECKED: ' ws-sample-count
+        ' MISMATCHES: ' ws-mismatch-count.
+    IF ws-mismatch-count > 0
+        MOVE ws-mismatch-count TO RETURN-CODE
+    END-IF.
+    STOP RUN.
+
+read-recon-sample.
+    READ RECON-SAMPLE-FILE.
+
+recompute-threshold.
+    SET ws-recomputed-true TO TRUE.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > RS-N
+        IF RS-A(i) + RS-B(i) < RS-K
+            SET ws-recomputed-false TO TRUE
+        END-IF
+    END-PERFORM.
