@@ -2,13 +2,25 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. PERMUTE_TWO_ARRAYS_SUM_EV-TEST.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TESTPLAN-FILE ASSIGN TO "TESTPLAN"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
+FILE SECTION.
+FD TESTPLAN-FILE.
+    COPY "testplanrec.cpy" REPLACING ==:PLAN-RECORD:== BY ==TESTPLAN-RECORD==
+                                      ==:PLAN-TEST-NAME:== BY ==TP-TEST-NAME==.
+
 WORKING-STORAGE SECTION.
+    COPY "occlimits.cpy".
     01 loopIdx PIC S9(9).
-    01 boolean0 PIC X.
-        88 boolean0_false VALUE X'00'.
-        88 boolean0_true VALUE X'01' THROUGH X'FF'.
+    COPY "bool88.cpy" REPLACING ==:BOOL-FIELD:== BY ==boolean0==.
+
+    01 ws-tests-run PIC 9(5) COMP VALUE 0.
+    01 ws-tests-pass PIC 9(5) COMP VALUE 0.
+    01 ws-tests-fail PIC 9(5) COMP VALUE 0.
 
     01 test0integerArray0_table.
         02 test0integerArray0 PIC S9(9) COMP OCCURS 2.
@@ -38,30 +50,149 @@ WORKING-STORAGE SECTION.
     01 integer1 PIC S9(9) COMP.
     01 int0 PIC S9(9) COMP.
     01 int1 PIC S9(9) COMP.
+    01 ws-lf-program PIC X(30) VALUE 'PERMUTE_TWO_ARRAYS_SUM_EV-TEST'.
+    01 ws-lf-paragraph PIC X(12).
+    01 ws-lf-expected PIC X(30).
+    01 ws-lf-actual PIC X(30).
+    01 ws-tc-key PIC X(30) VALUE 'TEST1-THRESHOLD'.
+    01 ws-test-select PIC X(8).
+    01 ws-retry-attempt PIC 9 COMP.
+    01 ws-retry-max PIC 9 COMP VALUE 3.
+    01 ws-retry-wait PIC 9(4) COMP.
+    01 ws-call-status PIC X.
+        88 ws-call-ok VALUE 'O'.
+        88 ws-call-failed VALUE 'F'.
+    01 ws-run-id PIC 9(9).
+    01 ws-run-stamp PIC X(30).
+    01 ws-tc-action PIC X(6).
+        88 ws-tc-lookup VALUE 'LOOKUP'.
+        88 ws-tc-store VALUE 'STORE'.
+    01 ws-tc-found PIC X.
+        88 ws-tc-found-yes VALUE 'Y'.
+        88 ws-tc-found-no VALUE 'N'.
+
+*> The list of paragraphs to run, and the order to run them in, comes
+*> from TESTPLAN rather than from a fixed chain of PERFORM statements
+*> in Begin - adding, removing, or reordering entries in the control
+*> file changes what a run covers without touching this member. A
+*> paragraph named in TESTPLAN still has to already exist in
+*> run-planned-test below; GnuCOBOL has no way to PERFORM a paragraph
+*> by a runtime name, so a genuinely new paragraph still needs a
+*> recompile - this is the closest equivalent the dialect allows.
+    01 ws-plan-status PIC X.
+        88 ws-plan-eof VALUE 'Y'.
+        88 ws-plan-not-eof VALUE 'N'.
+    01 ws-plan-count PIC 9(4) COMP VALUE 0.
+    01 ws-plan-idx PIC 9(4) COMP.
+    01 ws-plan-table.
+        02 ws-plan-entry OCCURS 20.
+            03 ws-plan-name PIC X(8).
+
+*> test4's negative-path table is sized one past the kernel's own
+*> OCC-LIMIT-SMALL ceiling so the oversized-n CALL below is backed by
+*> real storage; the kernel itself never indexes into it, since the
+*> capacity check short-circuits the element-wise loop before either
+*> array is touched.
+    01 test4integerArray0_table.
+        02 test4integerArray0 PIC S9(9) COMP OCCURS 51.
+    01 test4intArray0_table.
+        02 test4intArray0 PIC S9(9) COMP OCCURS 51.
+    01 test4n PIC S9(9) COMP.
+    01 test4capacity-flag PIC X.
+        88 test4capacity-ok VALUE X'00'.
+        88 test4capacity-exceeded VALUE X'01' THROUGH X'FF'.
+    01 ws-ae-args PIC X(60).
+    01 ws-ae-edited1 PIC -(9)9.
+    01 ws-ae-edited2 PIC -(9)9.
 
+*> test5 is the boundary complement to test4: exercises the kernel's
+*> last valid element (OCC-LIMIT-SMALL, the top of its declared
+*> OCCURS 1 TO OCC-LIMIT-SMALL TIMES range) instead of only ever
+*> touching index 1, so an off-by-one in the PERFORM VARYING loop
+*> bound would actually be caught.
+    01 test5integerArray0_table.
+        02 test5integerArray0 PIC S9(9) COMP OCCURS OCC-LIMIT-SMALL TIMES.
+    01 test5intArray0_table.
+        02 test5intArray0 PIC S9(9) COMP OCCURS OCC-LIMIT-SMALL TIMES.
+    01 test5n PIC S9(9) COMP.
 
 
 
 PROCEDURE DIVISION.
 Begin.
-    PERFORM test0.
-    PERFORM test1.
-    PERFORM test2.
-    PERFORM test3.
+    CALL "RUN-STAMP" USING ws-run-id, ws-run-stamp END-CALL.
+    DISPLAY 'RUN ' ws-run-id ' STARTED ' ws-run-stamp.
+    ACCEPT ws-test-select FROM SYSIN.
+    PERFORM load-test-plan.
+    PERFORM VARYING ws-plan-idx FROM 1 BY 1 UNTIL ws-plan-idx > ws-plan-count
+        PERFORM run-planned-test
+    END-PERFORM.
+    DISPLAY 'RUN ' ws-run-id ' TESTS RUN: ' ws-tests-run ' PASS: ' ws-tests-pass ' FAIL: ' ws-tests-fail.
+    IF ws-tests-fail > 0
+        MOVE ws-tests-fail TO RETURN-CODE
+    END-IF.
     STOP RUN.
 
+*> Reads the ordered list of test-paragraph names out of TESTPLAN into
+*> ws-plan-table; this is the only place that knows about the control
+*> file, so Begin stays a plain drive-the-table loop.
+load-test-plan.
+    MOVE 0 TO ws-plan-count.
+    SET ws-plan-not-eof TO TRUE.
+    OPEN INPUT TESTPLAN-FILE.
+    PERFORM read-test-plan-record UNTIL ws-plan-eof.
+    CLOSE TESTPLAN-FILE.
+
+read-test-plan-record.
+    READ TESTPLAN-FILE
+        AT END
+            SET ws-plan-eof TO TRUE
+        NOT AT END
+            ADD 1 TO ws-plan-count
+            MOVE TP-TEST-NAME TO ws-plan-name(ws-plan-count)
+    END-READ.
+
+*> Dispatches one TESTPLAN entry to its compiled paragraph, honoring
+*> the same SYSIN test-select filter the fixed chain used to apply
+*> inline. A name in TESTPLAN that is not one of the paragraphs below
+*> is simply skipped - there is nothing to PERFORM.
+run-planned-test.
+    IF ws-test-select NOT = SPACES AND ws-test-select NOT = 'ALL'
+            AND ws-test-select NOT = ws-plan-name(ws-plan-idx)
+        EXIT PARAGRAPH
+    END-IF.
+    EVALUATE ws-plan-name(ws-plan-idx)
+        WHEN 'TEST0'
+            PERFORM test0
+        WHEN 'TEST1'
+            PERFORM test1
+        WHEN 'TEST2'
+            PERFORM test2
+        WHEN 'TEST3'
+            PERFORM test3
+        WHEN 'TEST4'
+            PERFORM test4
+        WHEN 'TEST5'
+            PERFORM test5
+    END-EVALUATE.
+
 test0.
+    ADD 1 TO ws-tests-run.
+    MOVE 'test0' TO ws-lf-paragraph.
     MOVE -1 TO int0.
     MOVE -1 TO integer0.
     IF NOT (-1 EQUALS  integer0) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     IF integer0 = (int0) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     IF NOT (integer0 NOT = SPACE AND LOW-VALUE) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
@@ -69,26 +200,47 @@ test0.
     MOVE integer0 TO test0integerArray0(1).
     MOVE 1 TO integer1.
     IF NOT (1 EQUALS  integer1) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     IF integer1 = (int0) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     IF integer1 = (integer0) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     IF NOT (integer1 NOT = SPACE AND LOW-VALUE) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
 
     MOVE integer1 TO test0integerArray0(2).
     MOVE int0 TO test0intArray0(3).
-    CALL "f_filled" USING test0integerArray0_table, test0intArray0_table, 1, 0, boolean0 END-CALL.
+    MOVE 0 TO ws-retry-attempt.
+    SET ws-call-failed TO TRUE.
+    PERFORM call-f-filled-test0 WITH TEST AFTER
+        UNTIL ws-call-ok OR ws-retry-attempt >= ws-retry-max.
+    IF ws-call-failed THEN
+        ADD 1 TO ws-tests-fail
+        MOVE 'NO EXCEPTION' TO ws-lf-expected
+        MOVE 'CALL EXCEPTION' TO ws-lf-actual
+        CALL "LOG-FAILURE" USING ws-lf-program, ws-lf-paragraph, ws-lf-expected, ws-lf-actual END-CALL
+        CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'FAIL' END-CALL
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
     IF boolean0_false THEN
+        ADD 1 TO ws-tests-fail
+        MOVE 'TRUE' TO ws-lf-expected
+        MOVE 'FALSE' TO ws-lf-actual
+        CALL "LOG-FAILURE" USING ws-lf-program, ws-lf-paragraph, ws-lf-expected, ws-lf-actual END-CALL
+        CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'FAIL' END-CALL
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
@@ -97,24 +249,53 @@ test0.
     MOVE 0 TO test0inlineArray(3).
     PERFORM VARYING loopIdx FROM 1 BY 1 UNTIL loopIdx > 100
         IF NOT test0inlineArray(loopIdx) =  test0intArray0(loopIdx) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF
     END-PERFORM.
+    ADD 1 TO ws-tests-pass.
+    CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'PASS' END-CALL.
     DISPLAY 'success'.
 
+*> Retries the kernel CALL up to ws-retry-max times with an
+*> increasing backoff before test0 gives up and logs it as a hard
+*> failure, so a transient load/link failure on a busy initiator
+*> doesn't fail the whole paragraph on its first attempt.
+call-f-filled-test0.
+    ADD 1 TO ws-retry-attempt.
+    STRING 'TABLES=test0integerArray0/test0intArray0 N=1 K=0' DELIMITED BY SIZE
+        INTO ws-ae-args.
+    CALL "ARG-ECHO" USING ws-lf-program, ws-lf-paragraph, ws-ae-args END-CALL.
+    CALL "f_filled" USING test0integerArray0_table, test0intArray0_table,
+            1, 0, boolean0
+        ON EXCEPTION
+            SET ws-call-failed TO TRUE
+        NOT ON EXCEPTION
+            SET ws-call-ok TO TRUE
+    END-CALL.
+    IF ws-call-failed AND ws-retry-attempt < ws-retry-max
+        COMPUTE ws-retry-wait = ws-retry-attempt * ws-retry-attempt
+        CALL "C$SLEEP" USING ws-retry-wait END-CALL
+    END-IF.
+
 test1.
+    ADD 1 TO ws-tests-run.
+    MOVE 'test1' TO ws-lf-paragraph.
     MOVE -1 TO int0.
     MOVE -1 TO integer0.
     IF NOT (-1 EQUALS  integer0) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     IF integer0 = (int0) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     IF NOT (integer0 NOT = SPACE AND LOW-VALUE) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
@@ -123,8 +304,23 @@ test1.
     MOVE 1 TO int1.
     MOVE integer0 TO test1integerArray0(2).
     MOVE int0 TO test1intArray0(3).
-    CALL "f_filled" USING test1integerArray0_table, test1intArray0_table, int1, -50146, boolean0 END-CALL.
+    SET ws-tc-lookup TO TRUE.
+    CALL "THRESHOLD-CACHE" USING ws-tc-action, ws-tc-key, boolean0, ws-tc-found END-CALL.
+    IF ws-tc-found-no
+        MOVE int1 TO ws-ae-edited1
+        STRING 'TABLES=test1integerArray0/test1intArray0 N=' ws-ae-edited1 ' K=-50146'
+            DELIMITED BY SIZE INTO ws-ae-args
+        CALL "ARG-ECHO" USING ws-lf-program, ws-lf-paragraph, ws-ae-args END-CALL
+        CALL "f_filled" USING test1integerArray0_table, test1intArray0_table, int1, -50146, boolean0 END-CALL
+        SET ws-tc-store TO TRUE
+        CALL "THRESHOLD-CACHE" USING ws-tc-action, ws-tc-key, boolean0, ws-tc-found END-CALL
+    END-IF.
     IF boolean0_false THEN
+        ADD 1 TO ws-tests-fail
+        MOVE 'TRUE' TO ws-lf-expected
+        MOVE 'FALSE' TO ws-lf-actual
+        CALL "LOG-FAILURE" USING ws-lf-program, ws-lf-paragraph, ws-lf-expected, ws-lf-actual END-CALL
+        CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'FAIL' END-CALL
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
@@ -133,31 +329,47 @@ test1.
     MOVE 0 TO test1inlineArray(3).
     PERFORM VARYING loopIdx FROM 1 BY 1 UNTIL loopIdx > 100
         IF NOT test1inlineArray(loopIdx) =  test1intArray0(loopIdx) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF
     END-PERFORM.
     IF int1 = int0 THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
+    ADD 1 TO ws-tests-pass.
+    CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'PASS' END-CALL.
     DISPLAY 'success'.
 
 test2.
+    ADD 1 TO ws-tests-run.
+    MOVE 'test2' TO ws-lf-paragraph.
     MOVE -1 TO integer0.
     IF NOT (-1 EQUALS  integer0) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     IF NOT (integer0 NOT = SPACE AND LOW-VALUE) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
 
     MOVE integer0 TO test2integerArray0(1).
     MOVE integer0 TO test2integerArray0(2).
+    STRING 'TABLES=test2integerArray0/test2intArray0 N=-54229 K=1' DELIMITED BY SIZE
+        INTO ws-ae-args.
+    CALL "ARG-ECHO" USING ws-lf-program, ws-lf-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING test2integerArray0_table, test2intArray0_table, -54229, 1, boolean0 END-CALL.
     IF boolean0_false THEN
+        ADD 1 TO ws-tests-fail
+        MOVE 'TRUE' TO ws-lf-expected
+        MOVE 'FALSE' TO ws-lf-actual
+        CALL "LOG-FAILURE" USING ws-lf-program, ws-lf-paragraph, ws-lf-expected, ws-lf-actual END-CALL
+        CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'FAIL' END-CALL
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
@@ -166,19 +378,26 @@ test2.
     MOVE 0 TO test2inlineArray(3).
     PERFORM VARYING loopIdx FROM 1 BY 1 UNTIL loopIdx > 100
         IF NOT test2inlineArray(loopIdx) =  test2intArray0(loopIdx) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF
     END-PERFORM.
+    ADD 1 TO ws-tests-pass.
+    CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'PASS' END-CALL.
     DISPLAY 'success'.
 
 test3.
+    ADD 1 TO ws-tests-run.
+    MOVE 'test3' TO ws-lf-paragraph.
     MOVE -1 TO integer0.
     IF NOT (-1 EQUALS  integer0) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
     IF NOT (integer0 NOT = SPACE AND LOW-VALUE) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
@@ -186,8 +405,17 @@ test3.
     MOVE integer0 TO test3integerArray0(1).
     MOVE 1 TO int0.
     MOVE test3integerArray0(1) TO test3integerArray0(2).
+    MOVE int0 TO ws-ae-edited1.
+    STRING 'TABLES=test3integerArray0/test3intArray0 N=1 K=' ws-ae-edited1 DELIMITED BY SIZE
+        INTO ws-ae-args.
+    CALL "ARG-ECHO" USING ws-lf-program, ws-lf-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING test3integerArray0_table, test3intArray0_table, 1, int0, boolean0 END-CALL.
     IF boolean0_true THEN
+        ADD 1 TO ws-tests-fail
+        MOVE 'FALSE' TO ws-lf-expected
+        MOVE 'TRUE' TO ws-lf-actual
+        CALL "LOG-FAILURE" USING ws-lf-program, ws-lf-paragraph, ws-lf-expected, ws-lf-actual END-CALL
+        CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'FAIL' END-CALL
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
@@ -196,8 +424,73 @@ test3.
     MOVE 0 TO test3inlineArray(3).
     PERFORM VARYING loopIdx FROM 1 BY 1 UNTIL loopIdx > 100
         IF NOT test3inlineArray(loopIdx) =  test3intArray0(loopIdx) THEN
+        ADD 1 TO ws-tests-fail
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF
     END-PERFORM.
+    ADD 1 TO ws-tests-pass.
+    CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'PASS' END-CALL.
+    DISPLAY 'success'.
+
+*> Negative path: feeds the kernel more elements than its OCC-LIMIT-SMALL
+*> (50) capacity and asserts it correctly raises capacity-exceeded
+*> instead of running the element-wise check over data it was never
+*> sized to hold. Unlike test0-test3, a 'failure' DISPLAY here does not
+*> mean the kernel's answer was wrong in the usual sense - it means the
+*> kernel silently accepted input it should have rejected, which is
+*> exactly the gap this paragraph exists to catch.
+test4.
+    ADD 1 TO ws-tests-run.
+    MOVE 'test4' TO ws-lf-paragraph.
+    MOVE 51 TO test4n.
+    MOVE test4n TO ws-ae-edited1.
+    STRING 'TABLES=test4integerArray0/test4intArray0 N=' ws-ae-edited1 ' K=0' DELIMITED BY SIZE
+        INTO ws-ae-args.
+    CALL "ARG-ECHO" USING ws-lf-program, ws-lf-paragraph, ws-ae-args END-CALL.
+    CALL "f_filled" USING test4integerArray0_table, test4intArray0_table,
+            test4n, 0, boolean0, OMITTED, test4capacity-flag END-CALL.
+    IF NOT test4capacity-exceeded THEN
+        ADD 1 TO ws-tests-fail
+        MOVE 'CAPACITY EXCEEDED' TO ws-lf-expected
+        MOVE 'CAPACITY OK' TO ws-lf-actual
+        CALL "LOG-FAILURE" USING ws-lf-program, ws-lf-paragraph, ws-lf-expected, ws-lf-actual END-CALL
+        CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'FAIL' END-CALL
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    ADD 1 TO ws-tests-pass.
+    CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'PASS' END-CALL.
+    DISPLAY 'success'.
+
+*> Boundary complement to test4: OCC-LIMIT-SMALL (50) elements
+*> populated, with only the very last one (index 50) carrying a
+*> sum-below-threshold value. Every other paragraph in this program
+*> only ever exercises index 1-3, so this is the only coverage that
+*> would catch a PERFORM VARYING loop bound that quietly stops one
+*> short of n.
+test5.
+    ADD 1 TO ws-tests-run.
+    MOVE 'test5' TO ws-lf-paragraph.
+    INITIALIZE test5integerArray0_table.
+    INITIALIZE test5intArray0_table.
+    MOVE 5 TO test5integerArray0(OCC-LIMIT-SMALL).
+    MOVE -10 TO test5intArray0(OCC-LIMIT-SMALL).
+    MOVE OCC-LIMIT-SMALL TO test5n.
+    MOVE test5n TO ws-ae-edited1.
+    STRING 'TABLES=test5integerArray0/test5intArray0 N=' ws-ae-edited1 ' K=0' DELIMITED BY SIZE
+        INTO ws-ae-args.
+    CALL "ARG-ECHO" USING ws-lf-program, ws-lf-paragraph, ws-ae-args END-CALL.
+    CALL "f_filled" USING test5integerArray0_table, test5intArray0_table, test5n, 0, boolean0 END-CALL.
+    IF boolean0_true THEN
+        ADD 1 TO ws-tests-fail
+        MOVE 'FALSE' TO ws-lf-expected
+        MOVE 'TRUE' TO ws-lf-actual
+        CALL "LOG-FAILURE" USING ws-lf-program, ws-lf-paragraph, ws-lf-expected, ws-lf-actual END-CALL
+        CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'FAIL' END-CALL
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    ADD 1 TO ws-tests-pass.
+    CALL "RESULT-WRITER" USING ws-lf-program, ws-lf-paragraph, 'PASS' END-CALL.
     DISPLAY 'success'.
