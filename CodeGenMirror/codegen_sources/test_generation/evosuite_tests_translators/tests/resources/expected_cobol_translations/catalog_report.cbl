@@ -0,0 +1,140 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CATALOG-REPORT.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 loopIdx PIC S9(9).
+    01 catalog-count PIC S9(9) COMP VALUE 33.
+    01 catalog-table.
+        02 catalog-entry OCCURS 33.
+            03 cat-program PIC X(30).
+            03 cat-paragraph PIC X(12).
+            03 cat-signature PIC X(40).
+
+*> One row per CALL "f_filled" site in the test library and the LINKAGE
+*> shape it exercises. Kept by hand alongside the test library itself;
+*> add a row here in the same change that adds a new call site.
+PROCEDURE DIVISION.
+Begin.
+    MOVE 'CLASS_023fa3df801cfbc2fb6-TEST' TO cat-program(1).
+    MOVE 'test0'                          TO cat-paragraph(1).
+    MOVE 'boolean, boolean'               TO cat-signature(1).
+    MOVE 'CLASS_023fa3df801cfbc2fb6-TEST' TO cat-program(2).
+    MOVE 'test1'                          TO cat-paragraph(2).
+    MOVE 'boolean, boolean'               TO cat-signature(2).
+
+    MOVE 'CLASS_02354123ff83fb6cc72-TEST' TO cat-program(3).
+    MOVE 'test1'                          TO cat-paragraph(3).
+    MOVE 'national-table, string'         TO cat-signature(3).
+
+    MOVE 'CLASS_002b132ad75cae1a61c-TEST' TO cat-program(4).
+    MOVE 'test0'                          TO cat-paragraph(4).
+    MOVE 'double, double'                 TO cat-signature(4).
+    MOVE 'CLASS_002b132ad75cae1a61c-TEST' TO cat-program(5).
+    MOVE 'test1'                          TO cat-paragraph(5).
+    MOVE 'double, double'                 TO cat-signature(5).
+    MOVE 'CLASS_002b132ad75cae1a61c-TEST' TO cat-program(6).
+    MOVE 'test3'                          TO cat-paragraph(6).
+    MOVE 'double, double'                 TO cat-signature(6).
+
+    MOVE 'CLASS_005ae0a2dee4fd5b484-TEST' TO cat-program(7).
+    MOVE 'test0'                          TO cat-paragraph(7).
+    MOVE 'double-table, double'           TO cat-signature(7).
+    MOVE 'CLASS_005ae0a2dee4fd5b484-TEST' TO cat-program(8).
+    MOVE 'test7'                          TO cat-paragraph(8).
+    MOVE 'double-table, double'           TO cat-signature(8).
+
+    MOVE 'CLASS_196a45f8932c033f06f-TEST' TO cat-program(9).
+    MOVE 'test0'                          TO cat-paragraph(9).
+    MOVE 'integer-table, integer'         TO cat-signature(9).
+
+    MOVE 'PERMUTE_TWO_ARRAYS_SUM_EV-TEST' TO cat-program(10).
+    MOVE 'test0'                          TO cat-paragraph(10).
+    MOVE 'int-table, int-table, n, k, bool' TO cat-signature(10).
+
+    MOVE 'CLASS_e045b894a398fa5a7c3-TEST' TO cat-program(11).
+    MOVE 'test2'                          TO cat-paragraph(11).
+    MOVE 'long-table, int, int, long'     TO cat-signature(11).
+
+    MOVE 'CLASS_0156e303db12f3fac41-TEST' TO cat-program(12).
+    MOVE 'test0'                          TO cat-paragraph(12).
+    MOVE 'long, long, long'               TO cat-signature(12).
+
+    MOVE 'CLASS_c2a773c670339b0d7be-TEST' TO cat-program(13).
+    MOVE 'test0'                          TO cat-paragraph(13).
+    MOVE 'literal, string, boolean'       TO cat-signature(13).
+
+    MOVE 'PERMUTE_TWO_ARRAYS_SUM_EV-TEST' TO cat-program(14).
+    MOVE 'test3'                          TO cat-paragraph(14).
+    MOVE 'int-table, int-table, n, k, bool' TO cat-signature(14).
+
+    MOVE 'PERMUTE_TWO_ARRAYS_SUM_EV-TEST' TO cat-program(15).
+    MOVE 'test1'                          TO cat-paragraph(15).
+    MOVE 'int-table, int-table, int, int, bool' TO cat-signature(15).
+    MOVE 'PERMUTE_TWO_ARRAYS_SUM_EV-TEST' TO cat-program(16).
+    MOVE 'test2'                          TO cat-paragraph(16).
+    MOVE 'int-table, int-table, int, int, bool' TO cat-signature(16).
+    MOVE 'PERMUTE_TWO_ARRAYS_SUM_EV-TEST' TO cat-program(17).
+    MOVE 'test4'                          TO cat-paragraph(17).
+    MOVE 'int-table, int-table, n, k, bool, omitted-flag' TO cat-signature(17).
+    MOVE 'PERMUTE_TWO_ARRAYS_SUM_EV-TEST' TO cat-program(18).
+    MOVE 'test5'                          TO cat-paragraph(18).
+    MOVE 'int-table, int-table, n, k, bool' TO cat-signature(18).
+
+    MOVE 'CLASS_005ae0a2dee4fd5b484-TEST' TO cat-program(19).
+    MOVE 'test1'                          TO cat-paragraph(19).
+    MOVE 'double-table, double'           TO cat-signature(19).
+    MOVE 'CLASS_005ae0a2dee4fd5b484-TEST' TO cat-program(20).
+    MOVE 'test2'                          TO cat-paragraph(20).
+    MOVE 'double-table, double'           TO cat-signature(20).
+    MOVE 'CLASS_005ae0a2dee4fd5b484-TEST' TO cat-program(21).
+    MOVE 'test3'                          TO cat-paragraph(21).
+    MOVE 'double-table, double'           TO cat-signature(21).
+    MOVE 'CLASS_005ae0a2dee4fd5b484-TEST' TO cat-program(22).
+    MOVE 'test4'                          TO cat-paragraph(22).
+    MOVE 'double-table, double'           TO cat-signature(22).
+    MOVE 'CLASS_005ae0a2dee4fd5b484-TEST' TO cat-program(23).
+    MOVE 'test6'                          TO cat-paragraph(23).
+    MOVE 'double-table, double'           TO cat-signature(23).
+    MOVE 'CLASS_005ae0a2dee4fd5b484-TEST' TO cat-program(24).
+    MOVE 'test8'                          TO cat-paragraph(24).
+    MOVE 'double-table, double'           TO cat-signature(24).
+    MOVE 'CLASS_005ae0a2dee4fd5b484-TEST' TO cat-program(25).
+    MOVE 'test9'                          TO cat-paragraph(25).
+    MOVE 'double-table, double'           TO cat-signature(25).
+
+    MOVE 'CLASS_e045b894a398fa5a7c3-TEST' TO cat-program(26).
+    MOVE 'test0'                          TO cat-paragraph(26).
+    MOVE 'long-table, int, int, long'     TO cat-signature(26).
+    MOVE 'CLASS_e045b894a398fa5a7c3-TEST' TO cat-program(27).
+    MOVE 'test1'                          TO cat-paragraph(27).
+    MOVE 'long-table, int, int, long'     TO cat-signature(27).
+    MOVE 'CLASS_e045b894a398fa5a7c3-TEST' TO cat-program(28).
+    MOVE 'test3'                          TO cat-paragraph(28).
+    MOVE 'long-table, int, int, long'     TO cat-signature(28).
+
+    MOVE 'CLASS_0156e303db12f3fac41-TEST' TO cat-program(29).
+    MOVE 'test1'                          TO cat-paragraph(29).
+    MOVE 'long, long, long'               TO cat-signature(29).
+    MOVE 'CLASS_0156e303db12f3fac41-TEST' TO cat-program(30).
+    MOVE 'test2'                          TO cat-paragraph(30).
+    MOVE 'long, long, long'               TO cat-signature(30).
+
+    MOVE 'CLASS_9167f62308cfc555ab3-TEST' TO cat-program(31).
+    MOVE 'test0'                          TO cat-paragraph(31).
+    MOVE 'float, float'                   TO cat-signature(31).
+    MOVE 'CLASS_9167f62308cfc555ab3-TEST' TO cat-program(32).
+    MOVE 'test1'                          TO cat-paragraph(32).
+    MOVE 'float, float'                   TO cat-signature(32).
+
+    MOVE 'LONG-PAIR-DRIVER'               TO cat-program(33).
+    MOVE 'process-pair'                   TO cat-paragraph(33).
+    MOVE 'long, long, long'               TO cat-signature(33).
+
+    DISPLAY 'PROGRAM-ID                      PARAGRAPH    F_FILLED SIGNATURE'.
+    PERFORM VARYING loopIdx FROM 1 BY 1 UNTIL loopIdx > catalog-count
+        DISPLAY cat-program(loopIdx) ' ' cat-paragraph(loopIdx) ' ' cat-signature(loopIdx)
+    END-PERFORM.
+    STOP RUN.
