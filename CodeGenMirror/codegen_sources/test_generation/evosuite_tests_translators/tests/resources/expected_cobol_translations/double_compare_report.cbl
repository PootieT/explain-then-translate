@@ -0,0 +1,32 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DOUBLE-COMPARE-REPORT.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 ws-dcr-delta USAGE COMP-2.
+    01 ws-dcr-expected-edited PIC -(9)9.999999.
+    01 ws-dcr-actual-edited PIC -(9)9.999999.
+    01 ws-dcr-delta-edited PIC -(9)9.999999.
+
+LINKAGE SECTION.
+    01 dcr-expected USAGE COMP-2.
+    01 dcr-actual USAGE COMP-2.
+    01 dcr-report-line PIC X(80).
+
+*> A bare 'failure' DISPLAY says nothing about how far off a floating
+*> comparison actually was. Given the same expected/actual pair
+*> DOUBLE-COMPARE just judged against a tolerance, this formats a
+*> single diagnostic line with all three values so "how far off" is
+*> visible on the console without anyone reopening the source to
+*> re-derive the scenario.
+PROCEDURE DIVISION USING dcr-expected, dcr-actual, dcr-report-line.
+begin.
+    COMPUTE ws-dcr-delta = FUNCTION ABS(dcr-expected - dcr-actual).
+    MOVE dcr-expected TO ws-dcr-expected-edited.
+    MOVE dcr-actual TO ws-dcr-actual-edited.
+    MOVE ws-dcr-delta TO ws-dcr-delta-edited.
+    STRING 'EXPECTED=' ws-dcr-expected-edited DELIMITED BY SIZE
+            ' ACTUAL=' ws-dcr-actual-edited DELIMITED BY SIZE
+            ' DELTA=' ws-dcr-delta-edited DELIMITED BY SIZE
+        INTO dcr-report-line.
+end program DOUBLE-COMPARE-REPORT.
