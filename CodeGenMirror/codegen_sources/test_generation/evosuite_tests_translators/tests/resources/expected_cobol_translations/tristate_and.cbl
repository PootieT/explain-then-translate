@@ -0,0 +1,26 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TRISTATE-AND.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+LINKAGE SECTION.
+    COPY "tri88.cpy" REPLACING ==:TRI-FIELD:== BY ==tri-a==.
+    COPY "tri88.cpy" REPLACING ==:TRI-FIELD:== BY ==tri-b==.
+    COPY "tri88.cpy" REPLACING ==:TRI-FIELD:== BY ==tri-result==.
+
+*> Three-valued (Kleene) AND for callers that need to tell a definite
+*> FALSE apart from UNKNOWN instead of collapsing both into a 2-state
+*> boolean: FALSE always wins, TRUE-AND-TRUE is TRUE, and anything
+*> else (an UNKNOWN paired with a non-FALSE) is UNKNOWN.
+PROCEDURE DIVISION USING tri-a, tri-b, tri-result.
+begin.
+    EVALUATE TRUE
+        WHEN tri-a_false OR tri-b_false
+            SET tri-result_false TO TRUE
+        WHEN tri-a_true AND tri-b_true
+            SET tri-result_true TO TRUE
+        WHEN OTHER
+            SET tri-result_unknown TO TRUE
+    END-EVALUATE.
+end program TRISTATE-AND.
