@@ -0,0 +1,46 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LONG-RANGE-SUM-CHECKED.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY "occlimits.cpy".
+    01 i PIC S9(9) COMP.
+
+LINKAGE SECTION.
+    COPY "long100.cpy" REPLACING ==:LONG-TABLE:== BY ==lrsc-array==
+                                   ==:LONG-ELEM:== BY ==lrsc-elem==.
+    01 lrsc-n-populated PIC S9(9) COMP.
+    01 lrsc-start PIC S9(9) COMP.
+    01 lrsc-end PIC S9(9) COMP.
+    01 lrsc-result PIC S9(18) COMP.
+    01 lrsc-range-flag PIC X.
+        88 lrsc-range-ok VALUE 'Y'.
+        88 lrsc-range-invalid VALUE 'N'.
+
+*> longs.cbl's original f_filled reads test2longArray0/test3longArray0
+*> over a start/end pair with no check that the range actually falls
+*> inside what the caller populated - test2 and test3 both pass ranges
+*> that happen to be safe, but nothing stops a future caller from
+*> asking for elements past the end of what it ever moved data into.
+*> This is the same array-plus-range shape as that kernel (result is
+*> the sum of lrsc-array(i) for i = lrsc-start + 1 THRU lrsc-end,
+*> matching f_filled's observed behavior) but takes an explicit count
+*> of how many elements the caller actually populated and refuses to
+*> read beyond it, raising lrsc-range-flag instead of quietly summing
+*> whatever zero or leftover value sits in an unpopulated element.
+PROCEDURE DIVISION USING lrsc-array, lrsc-n-populated, lrsc-start,
+        lrsc-end, lrsc-result, lrsc-range-flag.
+begin.
+    MOVE 0 TO lrsc-result.
+    SET lrsc-range-ok TO TRUE.
+    IF lrsc-start < 0
+        OR lrsc-end < lrsc-start
+        OR lrsc-end > lrsc-n-populated
+        SET lrsc-range-invalid TO TRUE
+    ELSE
+        COMPUTE i = lrsc-start + 1
+        PERFORM VARYING i FROM i BY 1 UNTIL i > lrsc-end
+            ADD lrsc-elem(i) TO lrsc-result
+        END-PERFORM
+    END-IF.
+end program LONG-RANGE-SUM-CHECKED.
