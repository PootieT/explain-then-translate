@@ -3,27 +3,55 @@ PROGRAM-ID. f_filled.
 DATA DIVISION.
 
 WORKING-STORAGE SECTION.
+    COPY "occlimits.cpy".
     01 i PIC S9(9) COMP.
     01 temp PIC S9(9) COMP.
+    01 ws-kernel-id PIC X(8) VALUE 'INTARPSV'.
 
 LINKAGE SECTION.
+    01 n PIC S9(9) COMP.
     01 a_table.
-      02 a PIC S9(9) COMP OCCURS 50.
+      02 a PIC S9(9) COMP OCCURS 1 TO OCC-LIMIT-SMALL TIMES DEPENDING ON n.
     01 b_table.
-      02 b PIC S9(9) COMP OCCURS 50.
-    01 n PIC S9(9) COMP.
+      02 b PIC S9(9) COMP OCCURS 1 TO OCC-LIMIT-SMALL TIMES DEPENDING ON n.
     01 k PIC S9(9) COMP.
     01 result PIC X.
         88 result_false VALUE X'00'.
         88 result_true VALUE X'01' THROUGH X'FF'.
+    01 check-mode PIC X.
+        88 check-mode-stub VALUE 'S'.
+        88 check-mode-real VALUE 'R'.
+    01 capacity-flag PIC X.
+        88 capacity-ok VALUE X'00'.
+        88 capacity-exceeded VALUE X'01' THROUGH X'FF'.
+    01 kernel-id-out PIC X(8).
 
-PROCEDURE DIVISION USING a_table, b_table, n, k, result.
-    *>PERFORM VARYING i FROM 1 BY 1 UNTIL i < n
-    *>    IF a(i) + b(i) < k
-    *>        SET result_false TO TRUE
-    *>        STOP RUN
-    *>    END-IF
-    *>END-PERFORM
-    SET result_true TO TRUE.
-    *>SET result_false TO TRUE.
-    *>STOP RUN.
+PROCEDURE DIVISION USING a_table, b_table, n, k, result, OPTIONAL check-mode,
+        OPTIONAL capacity-flag, OPTIONAL kernel-id-out.
+    IF NOT kernel-id-out OMITTED
+        MOVE ws-kernel-id TO kernel-id-out
+    END-IF.
+*> check-mode lets a caller pin the stubbed (always-true) behavior for
+*> comparison runs; when omitted (the normal case) the real element-wise
+*> sum-vs-threshold check below runs, which is what every production caller
+*> actually wants.
+    IF NOT capacity-flag OMITTED
+        SET capacity-ok TO TRUE
+    END-IF.
+    IF n > OCC-LIMIT-SMALL
+        IF NOT capacity-flag OMITTED
+            SET capacity-exceeded TO TRUE
+        END-IF
+        SET result_false TO TRUE
+    ELSE
+        IF check-mode OMITTED OR check-mode-real
+            SET result_true TO TRUE
+            PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
+                IF a(i) + b(i) < k
+                    SET result_false TO TRUE
+                END-IF
+            END-PERFORM
+        ELSE
+            SET result_true TO TRUE
+        END-IF
+    END-IF.
