@@ -0,0 +1,31 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STRING-CONCAT.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+LINKAGE SECTION.
+    01 sc-prefix PIC X(30).
+    01 sc-input PIC X(100).
+    01 sc-use-prefix PIC X.
+        88 sc-use-prefix-yes VALUE 'Y'.
+        88 sc-use-prefix-no VALUE 'N'.
+    01 sc-output PIC X(100).
+
+*> Concatenates an optional literal prefix onto a PIC X(100) string
+*> (the shape strings_null_casting.cbl's kernel works on) without the
+*> caller having to build its own STRING statement every time a log
+*> tag or report label needs to go in front of the same field.
+PROCEDURE DIVISION USING sc-prefix, sc-input, sc-use-prefix, sc-output.
+begin.
+    MOVE SPACES TO sc-output.
+    IF sc-use-prefix-yes
+        STRING
+            FUNCTION TRIM(sc-prefix) DELIMITED BY SIZE
+            sc-input DELIMITED BY SIZE
+            INTO sc-output
+        END-STRING
+    ELSE
+        MOVE sc-input TO sc-output
+    END-IF.
+end program STRING-CONCAT.
