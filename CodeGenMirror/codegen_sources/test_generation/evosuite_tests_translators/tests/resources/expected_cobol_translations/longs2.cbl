@@ -13,6 +13,11 @@ WORKING-STORAGE SECTION.
     01 argLong2 PIC S9(18) COMP.
     01 argLong3 PIC S9(18) COMP.
     01 argLong4 PIC S9(18) COMP.
+    01 ws-ae-program PIC X(30) VALUE 'CLASS_0156e303db12f3fac41-TEST'.
+    01 ws-ae-paragraph PIC X(12).
+    01 ws-ae-args PIC X(60).
+    01 ws-ae-edited1 PIC -(17)9.
+    01 ws-ae-edited2 PIC -(17)9.
 
 
 
@@ -27,6 +32,11 @@ Begin.
 test0.
     MOVE 1 TO argLong.
     MOVE -74133 TO argLong0.
+    MOVE argLong TO ws-ae-edited1.
+    MOVE argLong0 TO ws-ae-edited2.
+    STRING 'A=' ws-ae-edited1 ' B=' ws-ae-edited2 DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test0' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING argLong, argLong0, long0 END-CALL.
     IF NOT (148266 EQUALS  long0) THEN
         DISPLAY 'failure'
@@ -37,6 +47,11 @@ test0.
 test1.
     MOVE 760 TO argLong1.
     MOVE 760 TO argLong2.
+    MOVE argLong1 TO ws-ae-edited1.
+    MOVE argLong2 TO ws-ae-edited2.
+    STRING 'A=' ws-ae-edited1 ' B=' ws-ae-edited2 DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test1' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING argLong1, argLong2, long0 END-CALL.
     IF NOT (-578360 EQUALS  long0) THEN
         DISPLAY 'failure'
@@ -47,6 +62,11 @@ test1.
 test2.
     MOVE -1 TO argLong3.
     MOVE -1 TO argLong4.
+    MOVE argLong3 TO ws-ae-edited1.
+    MOVE argLong4 TO ws-ae-edited2.
+    STRING 'A=' ws-ae-edited1 ' B=' ws-ae-edited2 DELIMITED BY SIZE INTO ws-ae-args.
+    MOVE 'test2' TO ws-ae-paragraph.
+    CALL "ARG-ECHO" USING ws-ae-program, ws-ae-paragraph, ws-ae-args END-CALL.
     CALL "f_filled" USING argLong3, argLong4, long0 END-CALL.
     IF NOT (0 EQUALS  long0) THEN
         DISPLAY 'failure'
