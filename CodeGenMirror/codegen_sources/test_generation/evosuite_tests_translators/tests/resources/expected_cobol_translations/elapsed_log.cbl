@@ -0,0 +1,110 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ELAPSED-LOG.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PERFLOG-FILE ASSIGN TO "PERFLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD PERFLOG-FILE.
+    01 PERFLOG-RECORD PIC X(70).
+
+WORKING-STORAGE SECTION.
+    01 ws-first-call PIC X VALUE 'Y'.
+        88 ws-first-call-yes VALUE 'Y'.
+        88 ws-first-call-no VALUE 'N'.
+    01 i PIC S9(9) COMP.
+    01 ws-found-idx PIC S9(9) COMP.
+    01 ws-accum-table.
+        02 ws-accum-entry OCCURS 20.
+            03 ws-accum-program PIC X(30).
+            03 ws-accum-kernel PIC X(20).
+            03 ws-accum-total-cs PIC 9(9) COMP.
+            03 ws-accum-calls PIC 9(7) COMP.
+    01 ws-accum-count PIC 9(4) COMP VALUE 0.
+    01 ws-elapsed-edited PIC ZZZZZZZZ9.
+    01 ws-calls-edited PIC ZZZZZZ9.
+
+LINKAGE SECTION.
+    01 el-action PIC X(7).
+        88 el-log VALUE 'LOG'.
+        88 el-summary VALUE 'SUMMARY'.
+    01 el-program PIC X(30).
+    01 el-kernel PIC X(20).
+    01 el-elapsed-cs PIC 9(9) COMP.
+
+*> Nothing records how long any individual CALL "f_filled" actually
+*> takes, so there has never been a way to tell which kernel variant
+*> or which table size is eating the batch window. A caller brackets
+*> its own CALL with two FUNCTION CURRENT-DATE reads, works out the
+*> elapsed hundredths of a second, and hands it to this log: LOG
+*> appends one detail line to PERFLOG and rolls the figure into an
+*> in-memory per-program/per-kernel total that persists for the life
+*> of the run; SUMMARY (typically called once just before STOP RUN)
+*> writes those accumulated totals out so the bottleneck shows up
+*> without anyone having to add up detail lines by hand.
+PROCEDURE DIVISION USING el-action, el-program, el-kernel, el-elapsed-cs.
+begin.
+    IF ws-first-call-yes
+        OPEN OUTPUT PERFLOG-FILE
+        SET ws-first-call-no TO TRUE
+    ELSE
+        OPEN EXTEND PERFLOG-FILE
+    END-IF.
+    IF el-log
+        PERFORM write-detail-line
+        PERFORM accumulate-elapsed
+    ELSE
+        PERFORM write-summary-lines
+    END-IF.
+    CLOSE PERFLOG-FILE.
+    GOBACK.
+
+write-detail-line.
+    MOVE el-elapsed-cs TO ws-elapsed-edited.
+    MOVE SPACES TO PERFLOG-RECORD.
+    STRING el-program DELIMITED BY SIZE
+           el-kernel DELIMITED BY SIZE
+           'CALL ' DELIMITED BY SIZE
+           ws-elapsed-edited DELIMITED BY SIZE
+        INTO PERFLOG-RECORD
+    END-STRING.
+    WRITE PERFLOG-RECORD.
+
+accumulate-elapsed.
+    MOVE 0 TO ws-found-idx.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > ws-accum-count
+        IF ws-accum-program(i) = el-program AND ws-accum-kernel(i) = el-kernel
+            MOVE i TO ws-found-idx
+        END-IF
+    END-PERFORM.
+    IF ws-found-idx = 0 AND ws-accum-count < 20
+        ADD 1 TO ws-accum-count
+        MOVE ws-accum-count TO ws-found-idx
+        MOVE el-program TO ws-accum-program(ws-found-idx)
+        MOVE el-kernel TO ws-accum-kernel(ws-found-idx)
+    END-IF.
+    IF ws-found-idx > 0
+        ADD el-elapsed-cs TO ws-accum-total-cs(ws-found-idx)
+        ADD 1 TO ws-accum-calls(ws-found-idx)
+    END-IF.
+
+write-summary-lines.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > ws-accum-count
+        MOVE ws-accum-total-cs(i) TO ws-elapsed-edited
+        MOVE ws-accum-calls(i) TO ws-calls-edited
+        MOVE SPACES TO PERFLOG-RECORD
+        STRING ws-accum-program(i) DELIMITED BY SIZE
+               ws-accum-kernel(i) DELIMITED BY SIZE
+               'TOTAL ' DELIMITED BY SIZE
+               ws-elapsed-edited DELIMITED BY SIZE
+               ' CALLS ' DELIMITED BY SIZE
+               ws-calls-edited DELIMITED BY SIZE
+            INTO PERFLOG-RECORD
+        END-STRING
+        WRITE PERFLOG-RECORD
+    END-PERFORM.
+end program ELAPSED-LOG.
