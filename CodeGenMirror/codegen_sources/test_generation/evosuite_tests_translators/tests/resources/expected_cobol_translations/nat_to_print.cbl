@@ -0,0 +1,26 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NAT-TO-PRINT.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 i PIC S9(9) COMP.
+
+LINKAGE SECTION.
+    01 nat-table.
+        02 nat-char PIC N USAGE NATIONAL OCCURS 100.
+    01 nat-table-bytes REDEFINES nat-table.
+        02 nat-char-bytes OCCURS 100.
+            03 nat-char-hibyte PIC X.
+            03 nat-char-lobyte PIC X.
+    01 print-record PIC X(100).
+
+*> Converts the PIC N NATIONAL OCCURS 100 table char_array.cbl's kernel
+*> works on into a plain PIC X(100) record the mainframe print spooler can
+*> feed straight into the print stream - the spooler has no National-
+*> encoding support, so every two-byte National character is narrowed
+*> down to the single print byte in its low-order position.
+PROCEDURE DIVISION USING nat-table, print-record.
+    MOVE SPACES TO print-record.
+    PERFORM VARYING i FROM 1 BY 1 UNTIL i > 100
+        MOVE nat-char-lobyte(i) TO print-record(i:1)
+    END-PERFORM.
