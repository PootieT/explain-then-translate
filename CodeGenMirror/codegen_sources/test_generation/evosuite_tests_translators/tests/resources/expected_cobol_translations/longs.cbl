@@ -5,6 +5,7 @@ ENVIRONMENT DIVISION.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
+    COPY "occlimits.cpy".
     01 loopIdx PIC S9(9).
     01 test0long0 PIC S9(18) COMP.
     01 test0argInt PIC S9(9) COMP.
@@ -19,14 +20,36 @@ WORKING-STORAGE SECTION.
     01 test0argInt5 PIC S9(9) COMP.
     01 test0argInt6 PIC S9(9) COMP.
     01 test0longArray0_table.
-        02 test0longArray0 PIC S9(18) COMP OCCURS 100.
+        02 test0longArray0 PIC S9(18) COMP OCCURS OCC-LIMIT-STD TIMES.
     01 test1longArray0_table.
-        02 test1longArray0 PIC S9(18) COMP OCCURS 100.
+        02 test1longArray0 PIC S9(18) COMP OCCURS OCC-LIMIT-STD TIMES.
     01 test2longArray0_table.
-        02 test2longArray0 PIC S9(18) COMP OCCURS 100.
+        02 test2longArray0 PIC S9(18) COMP OCCURS OCC-LIMIT-STD TIMES.
     01 test3longArray0_table.
-        02 test3longArray0 PIC S9(18) COMP OCCURS 100.
+        02 test3longArray0 PIC S9(18) COMP OCCURS OCC-LIMIT-STD TIMES.
+    01 ws-exp-value PIC X(30).
+    01 ws-exp-status PIC X.
+        88 ws-exp-found VALUE 'Y'.
+        88 ws-exp-notfound VALUE 'N'.
+    01 ws-exp-paragraph PIC X(12).
+    COPY "long100.cpy" REPLACING ==:LONG-TABLE:== BY ==test4longArray0_table==
+                                   ==:LONG-ELEM:== BY ==test4longArray0==.
+    01 test4result PIC S9(18) COMP.
+    01 test4npop PIC S9(9) COMP.
+    01 test4start PIC S9(9) COMP.
+    01 test4end PIC S9(9) COMP.
+    01 test4flag PIC X.
+        88 test4flag-ok VALUE 'Y'.
+        88 test4flag-invalid VALUE 'N'.
 
+*> Boundary complement to test4: populates OCC-LIMIT-STD (100)
+*> elements with only the last one (index 100) holding a nonzero
+*> value, so the range check actually has to walk to the top of the
+*> table instead of only ever reading index 1.
+    01 test5result PIC S9(18) COMP.
+    01 test5flag PIC X.
+        88 test5flag-ok VALUE 'Y'.
+        88 test5flag-invalid VALUE 'N'.
 
 
 
@@ -36,13 +59,15 @@ Begin.
     PERFORM test1.
     PERFORM test2.
     PERFORM test3.
+    PERFORM test4.
+    PERFORM test5.
     STOP RUN.
 
 test0.
     MOVE 0 TO test0argInt.
     MOVE 0 TO test0argInt0.
     CALL "f_filled" USING test0longArray0_table, test0argInt, test0argInt0, test0long0 END-CALL.
-    IF NOT (0 EQUALS  long0) THEN
+    IF NOT (0 EQUALS  test0long0) THEN
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
@@ -52,7 +77,7 @@ test1.
     MOVE 17676 TO test0argInt1.
     MOVE 0 TO test0argInt2.
     CALL "f_filled" USING test1longArray0_table, test0argInt1, test0argInt2, test1long0 END-CALL.
-    IF NOT (0 EQUALS  long0) THEN
+    IF NOT (0 EQUALS  test1long0) THEN
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
@@ -63,7 +88,9 @@ test2.
     MOVE 0 TO test0argInt3.
     MOVE 3 TO test0argInt4.
     CALL "f_filled" USING test2longArray0_table, test0argInt3, test0argInt4, test2long0 END-CALL.
-    IF NOT (60602 EQUALS  long0) THEN
+    MOVE 'test2' TO ws-exp-paragraph.
+    CALL "EXP-LOOKUP" USING "CLASS_e045b894a398fa5a7c3-TEST", ws-exp-paragraph, ws-exp-value, ws-exp-status END-CALL.
+    IF NOT (FUNCTION NUMVAL(ws-exp-value) EQUALS  test2long0) THEN
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
@@ -74,7 +101,40 @@ test3.
     MOVE 0 TO test0argInt5.
     MOVE 1 TO test0argInt6.
     CALL "f_filled" USING test3longArray0_table, test0argInt5, test0argInt6, test2long00 END-CALL.
-    IF NOT (-6892 EQUALS  long0) THEN
+    IF NOT (-6892 EQUALS  test2long00) THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    DISPLAY 'success'.
+
+test4.
+    MOVE -6892 TO test4longArray0(1).
+    MOVE 1 TO test4npop.
+    MOVE 0 TO test4start.
+    MOVE 1 TO test4end.
+    CALL "LONG-RANGE-SUM-CHECKED" USING test4longArray0_table, test4npop,
+        test4start, test4end, test4result, test4flag END-CALL.
+    IF NOT test4flag-ok OR NOT (-6892 EQUALS test4result) THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    MOVE 3 TO test4end.
+    CALL "LONG-RANGE-SUM-CHECKED" USING test4longArray0_table, test4npop,
+        test4start, test4end, test4result, test4flag END-CALL.
+    IF NOT test4flag-invalid THEN
+        DISPLAY 'failure'
+        EXIT PARAGRAPH
+    END-IF.
+    DISPLAY 'success'.
+
+test5.
+    MOVE 40080 TO test4longArray0(OCC-LIMIT-STD).
+    MOVE OCC-LIMIT-STD TO test4npop.
+    COMPUTE test4start = OCC-LIMIT-STD - 1.
+    MOVE OCC-LIMIT-STD TO test4end.
+    CALL "LONG-RANGE-SUM-CHECKED" USING test4longArray0_table, test4npop,
+        test4start, test4end, test5result, test5flag END-CALL.
+    IF NOT test5flag-ok OR NOT (40080 EQUALS test5result) THEN
         DISPLAY 'failure'
         EXIT PARAGRAPH
     END-IF.
